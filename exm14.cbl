@@ -17,11 +17,16 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
         01 VARIABLES.
-           02 PARTES OCCURS 10     PIC X(20).
-        77 TEXTO                   PIC X(20).
+           02 PARTES OCCURS 40     PIC X(20).
+        77 TEXTO                   PIC X(80).
+        77 WS-TOKEN-COUNT          PIC 9(02) VALUE ZEROES.
+        77 WS-INDICE               PIC 9(02).
+        77 WS-TEXTO-LEN            PIC 9(02).
+        77 WS-POS                  PIC 9(02).
+        77 WS-OUT-POS              PIC 9(03).
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'.
       *           ----+----1----+----2
             MOVE 'A EL LE DE LO MISMO'
@@ -29,66 +34,56 @@
 
             DISPLAY 'VALOR INICIAL: ' TEXTO.
 
-            UNSTRING TEXTO DELIMITED BY SPACE
-                INTO PARTES(1)
-                     PARTES(2)
-                     PARTES(3)
-                     PARTES(4)
-                     PARTES(5)
-                     PARTES(6)
-                     PARTES(7)
-                     PARTES(8)
-                     PARTES(9)
-                     PARTES(10).
+      *    Names/addresses regularly carry more than 10 words, so the
+      *    fixed-slot UNSTRING used before is replaced with a PERFORM
+      *    loop that re-scans TEXTO one word at a time, advancing the
+      *    WITH POINTER start position past each delimiter -- unbounded
+      *    by any single UNSTRING statement's INTO-operand count.
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(TEXTO)) TO WS-TEXTO-LEN.
+            MOVE 1                          TO WS-POS.
+            MOVE ZEROES                     TO WS-TOKEN-COUNT.
 
-            DISPLAY 'VALOR DE PARTES: '
-            DISPLAY '  (1) '  PARTES(1)
-            DISPLAY '  (2) '  PARTES(2)
-            DISPLAY '  (3) '  PARTES(3)
-            DISPLAY '  (4) '  PARTES(4)
-            DISPLAY '  (5) '  PARTES(5)
-            DISPLAY '  (6) '  PARTES(6)
-            DISPLAY '  (7) '  PARTES(7)
-            DISPLAY '  (8) '  PARTES(8)
-            DISPLAY '  (9) '  PARTES(9)
-            DISPLAY '  (10) ' PARTES(10).
-
-            MOVE FUNCTION LOWER-CASE(PARTES(1))
-              TO PARTES(1).
-
-            MOVE FUNCTION LOWER-CASE(PARTES(3))
-              TO PARTES(3).
+            PERFORM UNTIL WS-POS > WS-TEXTO-LEN
+                          OR WS-TOKEN-COUNT > 39
+                ADD 1                       TO WS-TOKEN-COUNT
+                UNSTRING TEXTO DELIMITED BY SPACE
+                    INTO PARTES(WS-TOKEN-COUNT)
+                    WITH POINTER WS-POS
+                END-UNSTRING
+            END-PERFORM.
 
-            MOVE FUNCTION LOWER-CASE(PARTES(5))
-              TO PARTES(5).
+            DISPLAY 'TOKENS ENCONTRADOS: ' WS-TOKEN-COUNT.
 
-            MOVE FUNCTION LOWER-CASE(PARTES(7))
-              TO PARTES(7).
+            DISPLAY 'VALOR DE PARTES: '
+            PERFORM VARYING WS-INDICE FROM 1 BY 1
+                    UNTIL WS-INDICE > WS-TOKEN-COUNT
+                DISPLAY '  (' WS-INDICE ') ' PARTES(WS-INDICE)
+            END-PERFORM.
 
-            MOVE FUNCTION LOWER-CASE(PARTES(9))
-              TO PARTES(9).
+      *    Lower-case every other word (1st, 3rd, 5th, ...), same
+      *    alternating pattern as before, now driven by a loop instead
+      *    of five hardcoded indexes so it still covers every token
+      *    when there are more than 10.
+            PERFORM VARYING WS-INDICE FROM 1 BY 2
+                    UNTIL WS-INDICE > WS-TOKEN-COUNT
+                MOVE FUNCTION LOWER-CASE(PARTES(WS-INDICE))
+                  TO PARTES(WS-INDICE)
+            END-PERFORM.
 
             MOVE ALL SPACES                 TO TEXTO.
-
-            STRING PARTES(1)  DELIMITED BY SPACE
-                   ' '        DELIMITED BY SIZE
-                   PARTES(2)  DELIMITED BY SPACE
-                   ' '        DELIMITED BY SIZE
-                   PARTES(3)  DELIMITED BY SPACE
-                   ' '        DELIMITED BY SIZE
-                   PARTES(4)  DELIMITED BY SPACE
-                   ' '        DELIMITED BY SIZE
-                   PARTES(5)  DELIMITED BY SPACE
-                   ' '        DELIMITED BY SIZE
-                   PARTES(6)  DELIMITED BY SPACE
-                   ' '        DELIMITED BY SIZE
-                   PARTES(7)  DELIMITED BY SPACE
-                   ' '        DELIMITED BY SIZE
-                   PARTES(8)  DELIMITED BY SPACE
-                   ' '        DELIMITED BY SIZE
-                   PARTES(9)  DELIMITED BY SPACE
-                   ' '        DELIMITED BY SIZE
-                   PARTES(10) DELIMITED BY SPACE
-            INTO TEXTO.
+            MOVE 1                          TO WS-OUT-POS.
+            PERFORM VARYING WS-INDICE FROM 1 BY 1
+                    UNTIL WS-INDICE > WS-TOKEN-COUNT
+                IF WS-INDICE > 1
+                    STRING ' ' DELIMITED BY SIZE
+                        INTO TEXTO
+                        WITH POINTER WS-OUT-POS
+                    END-STRING
+                END-IF
+                STRING PARTES(WS-INDICE) DELIMITED BY SPACE
+                    INTO TEXTO
+                    WITH POINTER WS-OUT-POS
+                END-STRING
+            END-PERFORM.
 
             DISPLAY 'VALOR FINAL: ' TEXTO.
