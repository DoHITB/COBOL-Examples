@@ -14,26 +14,59 @@
        ID DIVISION.
        PROGRAM-ID. EXM3.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONA-FILE ASSIGN TO "PERSONA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-EMPLEADO
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONA-FILE.
+           COPY "persona.cpy".
+
        WORKING-STORAGE SECTION.
-        01 PERSONA.
-           02 NOMBRE-COMPLETO.
-              03 NOMBRE                 PIC X(10) VALUE 'NOMBRE'.
-              03 P-APELLIDO             PIC X(10) VALUE 'APELLIDO1'.
-           02 F-NACIMIENTO.
-              03 DIA                    PIC 9(02) VALUE 25.
-              03 FILLER                 PIC X(01) VALUE '/'.
-              03 MES                    PIC 9(02) VALUE 11.
-              03 FILLER                 PIC X(01) VALUE '/'.
-              03 ANYO                   PIC 9(04) VALUE 1990.
-        77 CONTADOR-2                   PIC 9(10) VALUE 987654321.
+        01 WS-FILE-STATUS             PIC X(02) VALUE '00'.
+        01 WS-NOMBRE-FORMATEADO       PIC X(50).
+        01 WS-APELLIDO-FORMATEADO     PIC X(50).
 
        PROCEDURE DIVISION.
-       MAINLINE.       
-            DISPLAY 'INICIO DEL PROGRAMA'
-            DISPLAY 'TE LLAMAS: ' PERSONA(1:10).
-            DISPLAY 'TU APELLIDO ES: ' PERSONA(11:10).
-            DISPLAY 'LAS 3 ULTIMAS LETRAS DEL APELLIDO: ' 
-                    P-APELLIDO(7:).
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            OPEN INPUT PERSONA-FILE.
+            IF WS-FILE-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR PERSONA.DAT - STATUS: '
+                        WS-FILE-STATUS
+                GO TO FIN-MAINLINE
+            END-IF.
+
+            DISPLAY 'ID DE EMPLEADO A BUSCAR: '.
+            ACCEPT ID-EMPLEADO                  FROM SYSIN.
+
+            READ PERSONA-FILE
+                KEY IS ID-EMPLEADO
+                INVALID KEY
+                    DISPLAY 'EMPLEADO NO ENCONTRADO: ' ID-EMPLEADO
+                NOT INVALID KEY
+                    MOVE NOMBRE-COMPLETO(1:10)
+                                      TO WS-NOMBRE-FORMATEADO
+                    CALL 'EXMPCASE' USING WS-NOMBRE-FORMATEADO
+                    MOVE NOMBRE-COMPLETO(11:10)
+                                      TO WS-APELLIDO-FORMATEADO
+                    CALL 'EXMPCASE' USING WS-APELLIDO-FORMATEADO
+                    DISPLAY 'TE LLAMAS: '
+                            WS-NOMBRE-FORMATEADO(1:10)
+                    DISPLAY 'TU APELLIDO ES: '
+                            WS-APELLIDO-FORMATEADO(1:10)
+                    DISPLAY 'LAS 3 ULTIMAS LETRAS DEL APELLIDO: '
+                            P-APELLIDO(7:)
+            END-READ.
+
+            CLOSE PERSONA-FILE.
 
+       FIN-MAINLINE.
             STOP RUN.
