@@ -0,0 +1,43 @@
+//NIGHTLY  JOB (ACCTG),'EXM NIGHTLY CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* NIGHTLY BATCH STREAM - runs the personnel listing, the ledger- *
+//* totals program, and the eligibility-determination program in   *
+//* sequence.  Each downstream step is conditioned on the prior    *
+//* step's return code so a bad listing or a bad posting run stops *
+//* the chain instead of running the next step against stale or    *
+//* partial output.                                                *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=EXM2
+//STEPLIB  DD   DSN=PROD.EXM.LOADLIB,DISP=SHR
+//PERSONA  DD   DSN=PROD.EXM.PERSONA,DISP=SHR
+//EXM2RPT  DD   DSN=PROD.EXM.EXM2.PRT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=80
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Sequence TRANLEDG by account/date ahead of posting so EXM21's    *
+//* running totals -- and its checkpoint/restart key compare -- come*
+//* out in a predictable, auditable order.                          *
+//STEP015  EXEC PGM=SORT,COND=(4,LT,STEP010)
+//SORTIN   DD   DSN=PROD.EXM.TRANLEDG,DISP=SHR
+//SORTOUT  DD   DSN=PROD.EXM.TRANLEDG.SORTED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10)),RECFM=FB,LRECL=37
+//SYSIN    DD   *
+  SORT FIELDS=(1,6,CH,A,7,8,CH,A)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=EXM21,COND=((4,LT,STEP010),(4,LT,STEP015))
+//STEPLIB  DD   DSN=PROD.EXM.LOADLIB,DISP=SHR
+//TRANLEDG DD   DSN=PROD.EXM.TRANLEDG.SORTED,DISP=SHR
+//EXM21CKP DD   DSN=PROD.EXM.EXM21CKP,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=EXM20,COND=((4,LT,STEP010),(4,LT,STEP015),
+//             (4,LT,STEP020))
+//STEPLIB  DD   DSN=PROD.EXM.LOADLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.EXM.EXM20TRN,DISP=SHR
+//EXM20ELG DD   DSN=PROD.EXM.EXM20ELG,DISP=SHR
+//PAISISO  DD   DSN=PROD.EXM.PAISISO,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
