@@ -0,0 +1,84 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMDOW - day-of-week for a DIA/MES/ANYO(4) date, via Zeller's  *
+      * congruence.  GnuCOBOL's -std=ibm doesn't implement FUNCTION    *
+      * DAY-OF-WEEK, so this is the shop's own callable module instead *
+      * -- same "pull the one-off calculation out into a reusable     *
+      * CALLable module" precedent as EXMFCENT/EXMCKDGR.  Returns a    *
+      * numeric code (1=DOMINGO ... 7=SABADO) plus the Spanish day     *
+      * name, since every caller so far (EXM2's F-NACIMIENTO, EXM5's   *
+      * FECHA-ABSOLUTA) wants to DISPLAY the name, not just the code.  *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMDOW.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-MES-AJUSTADO             PIC 9(02).
+        01 WS-ANYO-AJUSTADO            PIC 9(04).
+        01 WS-SIGLO                    PIC 9(02).
+        01 WS-ANYO-SIGLO               PIC 9(02).
+        01 WS-H                        PIC 9(04).
+        01 TABLA-NOMBRES-DIA.
+           02 FILLER                   PIC X(09) VALUE 'DOMINGO  '.
+           02 FILLER                   PIC X(09) VALUE 'LUNES    '.
+           02 FILLER                   PIC X(09) VALUE 'MARTES   '.
+           02 FILLER                   PIC X(09) VALUE 'MIERCOLES'.
+           02 FILLER                   PIC X(09) VALUE 'JUEVES   '.
+           02 FILLER                   PIC X(09) VALUE 'VIERNES  '.
+           02 FILLER                   PIC X(09) VALUE 'SABADO   '.
+        01 TABLA-NOMBRES-DIA-R REDEFINES TABLA-NOMBRES-DIA.
+           02 NOMBRE-DIA-ENTRADA OCCURS 7 TIMES PIC X(09).
+
+       LINKAGE SECTION.
+        01 LK-DIA                      PIC 9(02).
+        01 LK-MES                      PIC 9(02).
+        01 LK-ANYO                     PIC 9(04).
+        01 LK-DIA-SEMANA                PIC 9(01).
+        01 LK-NOMBRE-DIA                PIC X(09).
+
+       PROCEDURE DIVISION USING LK-DIA LK-MES LK-ANYO
+                                 LK-DIA-SEMANA LK-NOMBRE-DIA.
+       MAINLINE.
+            IF LK-MES < 3
+                COMPUTE WS-MES-AJUSTADO  = LK-MES + 12
+                COMPUTE WS-ANYO-AJUSTADO = LK-ANYO - 1
+            ELSE
+                MOVE LK-MES              TO WS-MES-AJUSTADO
+                MOVE LK-ANYO             TO WS-ANYO-AJUSTADO
+            END-IF.
+
+            DIVIDE WS-ANYO-AJUSTADO BY 100 GIVING WS-SIGLO
+                   REMAINDER WS-ANYO-SIGLO.
+
+            COMPUTE WS-H = (LK-DIA
+                + ((13 * (WS-MES-AJUSTADO + 1)) / 5)
+                + WS-ANYO-SIGLO
+                + (WS-ANYO-SIGLO / 4)
+                + (WS-SIGLO / 4)
+                + (5 * WS-SIGLO)).
+
+            COMPUTE WS-H = FUNCTION MOD(WS-H, 7).
+
+      *    WS-H: 0=SABADO ... 6=VIERNES.  LK-DIA-SEMANA: 1=DOMINGO
+      *    ... 7=SABADO (Spanish-shop convention, week starts Sunday).
+            IF WS-H = 0
+                MOVE 7                  TO LK-DIA-SEMANA
+            ELSE
+                MOVE WS-H                TO LK-DIA-SEMANA
+            END-IF.
+
+            MOVE NOMBRE-DIA-ENTRADA(LK-DIA-SEMANA) TO LK-NOMBRE-DIA.
+
+            GOBACK.
