@@ -10,21 +10,51 @@
       * For any comment, suggestion or similar, you can reach me via  *
       * mail on "doscar.sole@gmail.com"                               *
       *                                                               *
+      *****************************************************************
+      * req034: FRANJA (SIGNO/HORAS-MINUTOS) was already being filled  *
+      * in by the blanket MOVE FUNCTION CURRENT-DATE TO ACTUAL -- its   *
+      * 21 characters line up exactly with FECHA-ACTUAL+HORA-ACTUAL+   *
+      * FRANJA -- but nothing ever split it out or displayed it, so    *
+      * jobs reconciling timestamps across time zones had no way to   *
+      * see the UTC offset this run captured.  MUESTRA-FRANJA now      *
+      * splits HORAS-MINUTOS into hours/minutes and displays it as a   *
+      * UTC+/-HH:MM offset.                                            *
       *****************************************************************
        ID DIVISION.
        PROGRAM-ID. EXM12.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COEF-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COEF-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COEF-FILE.
+        01 COEF-REC                     PIC X(80).
+
        WORKING-STORAGE SECTION.
         01 VARIABLES.
            02 OPERACION-1.
               03 OP-A.
                  04 BASE                PIC 9(09).
                  04 TEXTO               PIC X(50).
-                 04 TEXTO-N             PIC X(02).
+                 04 TEXTO-N              PIC X(02).
            02 DATOS.
               03 BASE-LEN               PIC 9(01).
               03 N-TEXTO                PIC 9(02).
+           02 LINEA.
+              03 CF-A                   PIC S9(04)
+                                         SIGN LEADING SEPARATE.
+              03 FILLER                 PIC X(01).
+              03 CF-B                   PIC S9(04)
+                                         SIGN LEADING SEPARATE.
+              03 FILLER                 PIC X(01).
+              03 CF-C                   PIC S9(04)
+                                         SIGN LEADING SEPARATE.
+              03 FILLER                 PIC X(63).
         01 ACTUAL.
            02 FECHA-ACTUAL.
               03 ANYO                   PIC 9(04).
@@ -39,13 +69,22 @@
               03 SIGNO                  PIC X(01).
               03 HORAS-MINUTOS          PIC 9(04).
         01 RAIZ.
-           02 A                         PIC 9(08).
-           02 B                         PIC 9(08).
-           02 C                         PIC 9(08).
-           02 D                         PIC 9(08).
+           02 COEF-A                         PIC S9(08).
+           02 COEF-B                         PIC S9(08).
+           02 COEF-C                         PIC S9(08).
+           02 X1                        PIC S9(05)V9(04).
+           02 X2                        PIC S9(05)V9(04).
+           02 HAY-RAICES-REALES-SW      PIC X(01).
+              88 HAY-RAICES-REALES                 VALUE 'Y'.
+        01 WS-COEF-STATUS                PIC X(02) VALUE '00'.
+        01 WS-COEF-EOF-SW                PIC X(01) VALUE 'N'.
+           88 FIN-COEFICIENTES                     VALUE 'Y'.
+        01 CONTADOR-SETS                 PIC 9(06) VALUE ZEROES.
+        01 WS-FRANJA-HORAS                PIC 9(02) VALUE ZEROES.
+        01 WS-FRANJA-MINUTOS              PIC 9(02) VALUE ZEROES.
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'.
 
             MOVE 123                        TO BASE.
@@ -57,13 +96,57 @@
             MOVE '12'                       TO TEXTO-N.
             COMPUTE N-TEXTO = FUNCTION NUMVAL(TEXTO-N).
             MOVE FUNCTION CURRENT-DATE      TO ACTUAL.
-            MOVE 900                        TO A.
-            MOVE 200                        TO B.
-            MOVE 300                        TO C.
-            COMPUTE D = B ** 2 - (4 * A * C).
 
             DISPLAY 'LONGITUD DE BASE: ' BASE-LEN.
             DISPLAY 'TEXTO:            ' TEXTO.
             DISPLAY 'N-TEXTO:          ' N-TEXTO.
             DISPLAY 'ACTUAL:           ' ACTUAL.
-            DISPLAY 'D:                ' D.
+
+            PERFORM MUESTRA-FRANJA.
+
+            OPEN INPUT COEF-FILE.
+            IF WS-COEF-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR SYSIN - STATUS: '
+                        WS-COEF-STATUS
+                GO TO FIN-MAINLINE
+            END-IF.
+
+            PERFORM UNTIL FIN-COEFICIENTES
+                READ COEF-FILE INTO LINEA
+                    AT END
+                        SET FIN-COEFICIENTES  TO TRUE
+                    NOT AT END
+                        PERFORM PROCESA-COEFICIENTES
+                END-READ
+            END-PERFORM.
+
+            CLOSE COEF-FILE.
+
+            DISPLAY 'TOTAL DE CONJUNTOS PROCESADOS: '
+                    CONTADOR-SETS.
+
+       FIN-MAINLINE.
+            STOP RUN.
+
+       MUESTRA-FRANJA.
+            MOVE HORAS-MINUTOS(1:2)      TO WS-FRANJA-HORAS.
+            MOVE HORAS-MINUTOS(3:2)      TO WS-FRANJA-MINUTOS.
+            DISPLAY 'FRANJA HORARIA (UTC' SIGNO WS-FRANJA-HORAS ':'
+                    WS-FRANJA-MINUTOS ')'.
+
+       PROCESA-COEFICIENTES.
+            ADD 1                        TO CONTADOR-SETS.
+            MOVE CF-A                    TO COEF-A.
+            MOVE CF-B                    TO COEF-B.
+            MOVE CF-C                    TO COEF-C.
+            DISPLAY 'CONJUNTO (' CONTADOR-SETS '): COEF-A=' COEF-A
+                    ' COEF-B=' COEF-B ' COEF-C=' COEF-C.
+
+            CALL 'EXMQUAD' USING COEF-A, COEF-B, COEF-C, X1, X2,
+                    HAY-RAICES-REALES-SW.
+
+            IF HAY-RAICES-REALES
+                DISPLAY '  X1=' X1 ' X2=' X2
+            ELSE
+                DISPLAY '  NO TIENE RAICES REALES (D NEGATIVO)'
+            END-IF.
