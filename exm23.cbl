@@ -0,0 +1,115 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXM23 - CSV extract of PERSONA-FILE for the spreadsheet-based *
+      * HR process run alongside this system.  Reads the shared       *
+      * copybooks/persona.cpy file sequentially (same technique EXM2  *
+      * uses) and writes one comma-delimited line per employee, plus  *
+      * a header line, to EXM23.CSV, instead of leaving a CSV extract *
+      * as something someone retypes by hand from a console DISPLAY.  *
+      * req016: ID-EMPLEADO is the one PERSONA field this extract      *
+      * carries that identifies a specific person outside the shop,    *
+      * so it goes through EXMMASK (CALL 'EXMMASK') before being        *
+      * written, same masking utility EXM15 demos, leaving only the    *
+      * last 2 digits visible in EXM23.CSV.                             *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXM23.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONA-FILE ASSIGN TO "PERSONA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-EMPLEADO
+               FILE STATUS IS WS-PERSONA-STATUS.
+           SELECT CSV-FILE ASSIGN TO "EXM23.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONA-FILE.
+           COPY "persona.cpy".
+
+       FD  CSV-FILE.
+        01 CSV-REC                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01 WS-PERSONA-STATUS          PIC X(02) VALUE '00'.
+        01 WS-CSV-STATUS              PIC X(02) VALUE '00'.
+        01 WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88 FIN-FICHERO                        VALUE 'Y'.
+        01 CONTADOR-EMPLEADOS         PIC 9(06) VALUE ZEROES.
+        01 WS-NOMBRE-RECORTADO        PIC X(10).
+        01 WS-APELLIDO-RECORTADO      PIC X(10).
+        01 WS-ID-EMPLEADO-ENMASC      PIC X(20).
+        01 WS-DIGITOS-VISIBLES        PIC 9(02) VALUE 2.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            OPEN INPUT PERSONA-FILE.
+            IF WS-PERSONA-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR PERSONA.DAT - STATUS: '
+                        WS-PERSONA-STATUS
+                GO TO FIN-MAINLINE
+            END-IF.
+
+            OPEN OUTPUT CSV-FILE.
+            PERFORM ESCRIBE-CABECERA-CSV.
+
+            PERFORM UNTIL FIN-FICHERO
+                READ PERSONA-FILE NEXT RECORD
+                    AT END
+                        SET FIN-FICHERO       TO TRUE
+                    NOT AT END
+                        PERFORM ESCRIBE-LINEA-CSV
+                        ADD 1 TO CONTADOR-EMPLEADOS
+                END-READ
+            END-PERFORM.
+
+            CLOSE PERSONA-FILE.
+            CLOSE CSV-FILE.
+
+            DISPLAY 'TOTAL DE EMPLEADOS EXTRAIDOS: '
+                    CONTADOR-EMPLEADOS.
+            DISPLAY 'FIN DEL PROGRAMA - VER EXM23.CSV'.
+
+       FIN-MAINLINE.
+            STOP RUN.
+
+       ESCRIBE-CABECERA-CSV.
+            MOVE SPACES                 TO CSV-REC.
+            STRING 'ID_EMPLEADO,NOMBRE,APELLIDO,FECHA_NACIMIENTO'
+                   DELIMITED BY SIZE INTO CSV-REC
+            END-STRING.
+            WRITE CSV-REC.
+
+       ESCRIBE-LINEA-CSV.
+            MOVE FUNCTION TRIM(NOMBRE)     TO WS-NOMBRE-RECORTADO.
+            MOVE FUNCTION TRIM(P-APELLIDO) TO WS-APELLIDO-RECORTADO.
+            MOVE SPACES                    TO WS-ID-EMPLEADO-ENMASC.
+            MOVE ID-EMPLEADO               TO WS-ID-EMPLEADO-ENMASC.
+            CALL 'EXMMASK' USING WS-ID-EMPLEADO-ENMASC
+                                  WS-DIGITOS-VISIBLES.
+            MOVE SPACES                    TO CSV-REC.
+            STRING FUNCTION TRIM(WS-ID-EMPLEADO-ENMASC) ','
+                   FUNCTION TRIM(WS-NOMBRE-RECORTADO) ','
+                   FUNCTION TRIM(WS-APELLIDO-RECORTADO) ','
+                   F-NACIMIENTO
+                   DELIMITED BY SIZE INTO CSV-REC
+            END-STRING.
+            WRITE CSV-REC.
