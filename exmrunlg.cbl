@@ -0,0 +1,67 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMRUNLG - appends one row to the job run-history audit file  *
+      * (RUNLOG.DAT) with the calling program's name, the system date *
+      * and time and the return code it finished with.  Any EXM-series*
+      * job can CALL this at the end of its MAINLINE instead of just  *
+      * ACCEPTing FECHA/TIEMPO for display only (see EXM6).            *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMRUNLG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-FILE.
+           COPY "runlog.cpy".
+
+       WORKING-STORAGE SECTION.
+        01 WS-RUNLOG-STATUS           PIC X(02) VALUE '00'.
+        01 WS-HOY.
+           02 WS-FECHA-HOY            PIC 9(08).
+           02 WS-HORA-HOY             PIC 9(08).
+           02 FILLER                  PIC X(05).
+
+       LINKAGE SECTION.
+        01 LK-PROGRAMA                PIC X(08).
+        01 LK-RETCODE                 PIC 9(04).
+
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-RETCODE.
+       MAINLINE.
+            MOVE FUNCTION CURRENT-DATE TO WS-HOY.
+
+            OPEN EXTEND RUNLOG-FILE.
+            IF WS-RUNLOG-STATUS = '05' OR WS-RUNLOG-STATUS = '35'
+                OPEN OUTPUT RUNLOG-FILE
+            END-IF.
+
+            IF WS-RUNLOG-STATUS NOT = '00'
+                DISPLAY 'EXMRUNLG: NO SE PUDO ABRIR RUNLOG.DAT - '
+                        'STATUS: ' WS-RUNLOG-STATUS
+            ELSE
+                MOVE LK-PROGRAMA          TO RL-PROGRAMA
+                MOVE WS-FECHA-HOY         TO RL-FECHA
+                MOVE WS-HORA-HOY          TO RL-TIEMPO
+                MOVE LK-RETCODE           TO RL-RETCODE
+                WRITE RUNLOG-REC
+                CLOSE RUNLOG-FILE
+            END-IF.
+
+            GOBACK.
