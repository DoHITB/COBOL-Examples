@@ -10,6 +10,8 @@
       * For any comment, suggestion or similar, you can reach me via  *
       * mail on "doscar.sole@gmail.com"                               *
       *                                                               *
+      * req043: once FECHA-ABSOLUTA is built, CALL EXMDOW to show what *
+      * day of the week it falls on.                                  *
       *****************************************************************
        ID DIVISION.
        PROGRAM-ID. EXM5.
@@ -33,16 +35,79 @@
               03 ANYO                   PIC 9(04) VALUE 1990.
         77 CONTADOR-2                   PIC 9(10) VALUE 987654321.
         77 FECHA-ABSOLUTA               PIC 9(08) VALUE ZEROES.
+        77 WS-LOCALE                    PIC X(01) VALUE 'C'.
+        77 WS-NOMBRE-FORMATEADO         PIC X(42) VALUE SPACES.
+        77 WS-FECHA-VALIDA-SW           PIC X(01) VALUE 'Y'.
+           88 FECHA-VALIDA                        VALUE 'Y'.
+        77 DIAS-EN-MES                  PIC 9(02) VALUE ZEROES.
+        77 WS-DIA-SEMANA                PIC 9(01) VALUE ZEROES.
+        77 WS-NOMBRE-DIA                PIC X(09) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'
             DISPLAY 'NACIMIENTO: ' F-NACIMIENTO.
 
-            MOVE ANYO                        TO FECHA-ABSOLUTA(1:4).
-            MOVE MES                         TO FECHA-ABSOLUTA(5:2).
-            MOVE DIA                         TO FECHA-ABSOLUTA(7:2).
+            DISPLAY 'FORMATO DESEADO (C=CASTELLANO, A=AMERICANO): '.
+            ACCEPT WS-LOCALE                FROM SYSIN.
 
-            DISPLAY 'FECHA-ABSOLUTA: ' FECHA-ABSOLUTA.
+            CALL 'EXMFMTNM' USING WS-LOCALE
+                                   NOMBRE        OF NOMBRE-CASTELLANO
+                                   S-NOMBRE      OF NOMBRE-CASTELLANO
+                                   P-APELLIDO    OF NOMBRE-CASTELLANO
+                                   S-APELLIDO    OF NOMBRE-CASTELLANO
+                                   WS-NOMBRE-FORMATEADO.
+
+            DISPLAY 'NOMBRE FORMATEADO -> '
+                    WS-NOMBRE-FORMATEADO
+                    ' <-'.
+
+            PERFORM VALIDA-FECHA-NACIMIENTO.
+
+            IF FECHA-VALIDA
+                MOVE ANYO                    TO FECHA-ABSOLUTA(1:4)
+                MOVE MES                     TO FECHA-ABSOLUTA(5:2)
+                MOVE DIA                     TO FECHA-ABSOLUTA(7:2)
+                DISPLAY 'FECHA-ABSOLUTA: ' FECHA-ABSOLUTA
+                CALL 'EXMDOW' USING DIA MES ANYO
+                                     WS-DIA-SEMANA
+                                     WS-NOMBRE-DIA
+                DISPLAY 'DIA DE LA SEMANA: ' WS-NOMBRE-DIA
+            ELSE
+                DISPLAY 'FECHA DE NACIMIENTO INVALIDA ('
+                        F-NACIMIENTO
+                        ') - FECHA-ABSOLUTA NO CALCULADA'
+            END-IF.
 
             STOP RUN.
+
+       VALIDA-FECHA-NACIMIENTO.
+      *    Range and leap-year check on DIA/MES/ANYO before the
+      *    packed FECHA-ABSOLUTA is ever built.
+            MOVE 'Y'                         TO WS-FECHA-VALIDA-SW.
+
+            IF MES < 1 OR MES > 12
+                MOVE 'N'                     TO WS-FECHA-VALIDA-SW
+            END-IF.
+
+            IF FECHA-VALIDA
+                EVALUATE MES
+                    WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8
+                    WHEN 10 WHEN 12
+                        MOVE 31               TO DIAS-EN-MES
+                    WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                        MOVE 30               TO DIAS-EN-MES
+                    WHEN 2
+                        IF FUNCTION MOD(ANYO, 400) = 0
+                           OR (FUNCTION MOD(ANYO, 4) = 0 AND
+                               FUNCTION MOD(ANYO, 100) NOT = 0)
+                            MOVE 29            TO DIAS-EN-MES
+                        ELSE
+                            MOVE 28            TO DIAS-EN-MES
+                        END-IF
+                END-EVALUATE
+
+                IF DIA < 1 OR DIA > DIAS-EN-MES
+                    MOVE 'N'                 TO WS-FECHA-VALIDA-SW
+                END-IF
+            END-IF.
