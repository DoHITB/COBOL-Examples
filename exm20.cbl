@@ -1,69 +1,248 @@
-      *****************************************************************
-      *                                                               *
-      * This software have been developed under GNU GPL v3 License.   *
-      *   That means, no closed distribution of this software is      *
-      *   allowed.                                                    *
-      *                                                               *
-      * Please refer to the License text here:                        *
-      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
-      *                                                               *
-      * For any comment, suggestion or similar, you can reach me via  *
-      * mail on "doscar.sole@gmail.com"                               *
-      *                                                               *
-      *****************************************************************
-       ID DIVISION.
-       PROGRAM-ID. EXM20.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01 VARIABLES.
-           02 INTERRUPTOR-1        PIC 9(02) VALUE 2.
-              88 INT-CINCO                   VALUE 5.
-              88 INT-1-CIFRA                 VALUE 0 THRU 9.
-              88 INT-2-CIFRA                 VALUE 10 THRU 99.
-              88 INT-PAR                     VALUE 0, 2, 4, 6, 8, 10.
-              88 INT-IMPAR                   VALUE 1 3 5 7 9.
-              88 INT-PROHIBIDO               VALUE 11 THRU 80.
-           02 EDAD                 PIC 9(03).
-           02 PAIS                 PIC X(03).
-
-
-       PROCEDURE DIVISION.
-       MAINLINE.       
-            DISPLAY 'INICIO DEL PROGRAMA'.
-            DISPLAY 'VALOR INCIAL: ' INTERRUPTOR-1.
-
-            DISPLAY 'INTERRUPTOR: '.
-            ACCEPT INTERRUPTOR-1            FROM SYSIN.
-            
-            DISPLAY 'EDAD: '.
-            ACCEPT EDAD                     FROM SYSIN.
-            
-            DISPLAY 'PAIS: '.
-            ACCEPT PAIS                     FROM SYSIN.
-
-            EVALUATE TRUE
-              WHEN INT-CINCO
-                DISPLAY 'CINCO'
-              WHEN INT-1-CIFRA
-                DISPLAY 'UNA CIFRA'
-              WHEN INT-2-CIFRA
-                DISPLAY 'DOS CIFRAS'
-              WHEN INT-PAR
-                DISPLAY 'PAR'
-              WHEN INT-IMPAR
-                DISPLAY 'IMPAR'
-              WHEN INT-PROHIBIDO
-                DISPLAY 'PROHIBIDO'
-              WHEN OTHER
-                DISPLAY 'CASO NO CONTEMPLADO: ' INTERRUPTOR-1
-            END-EVALUATE.
-
-            EVALUATE TRUE       ALSO PAIS
-              WHEN (EDAD >= 18) ALSO 'ESP'
-                DISPLAY 'MAYOR DE EDAD'
-              WHEN (EDAD >= 21) ALSO ANY
-                DISPLAY 'MAYOR DE EDAD'
-              WHEN OTHER
-                DISPLAY 'MENOR DE EDAD'
-            END-EVALUATE.
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * Batch driver: reads a whole deck of INTERRUPTOR-1/EDAD/PAIS    *
+      * triples from SYSIN instead of one interactive ACCEPT set, same *
+      * PERFORM UNTIL end-of-file pattern EXM6 uses for FACTOR. A      *
+      * triple with a non-numeric field or an unknown ISO country     *
+      * code is rejected rather than re-prompted -- there is no        *
+      * operator to re-prompt in a batch run -- which reconciles       *
+      * req 021/022's edit checks with this batch conversion.          *
+      * EXM20ELG.DAT/PAISISO.DAT are loaded once at start-up into      *
+      * WORKING-STORAGE tables (CARGA-ELEGIBILIDAD/CARGA-PAISISO)      *
+      * instead of being reopened and rescanned per transaction, the   *
+      * same load-once pattern EXM27 uses for TABLA-TRANCOD -- req023's*
+      * thousands-of-records-a-night volume makes per-record file I/O  *
+      * here a real throughput cost.                                   *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXM20.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+           SELECT ELEGIB-FILE ASSIGN TO "EXM20ELG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ELEGIB-STATUS.
+           SELECT PAISISO-FILE ASSIGN TO "PAISISO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAISISO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-FILE.
+        01 ENTRADA-REC.
+           02 EN-INTERRUPTOR-1      PIC X(02).
+           02 EN-EDAD               PIC X(03).
+           02 EN-PAIS               PIC X(03).
+
+       FD  ELEGIB-FILE.
+        01 ELEGIB-REC.
+           02 EG-PAIS               PIC X(03).
+           02 EG-EDAD-MINIMA        PIC 9(03).
+
+       FD  PAISISO-FILE.
+           COPY "paisiso.cpy".
+
+       WORKING-STORAGE SECTION.
+        01 VARIABLES.
+           02 INTERRUPTOR-1        PIC 9(02) VALUE 2.
+              88 INT-CINCO                   VALUE 5.
+              88 INT-1-CIFRA                 VALUE 0 THRU 9.
+              88 INT-2-CIFRA                 VALUE 10 THRU 99.
+              88 INT-PAR                     VALUE 0, 2, 4, 6, 8, 10.
+              88 INT-IMPAR                   VALUE 1 3 5 7 9.
+           02 EDAD                 PIC 9(03).
+           02 PAIS                 PIC X(03).
+        01 WS-PROHIBIDO-SW         PIC X(01) VALUE 'N'.
+           88 WS-PROHIBIDO                   VALUE 'Y'.
+        01 WS-ENTRADA-STATUS       PIC X(02) VALUE '00'.
+        01 WS-ENTRADA-EOF-SW       PIC X(01) VALUE 'N'.
+           88 FIN-ENTRADA                    VALUE 'Y'.
+        01 WS-ELEGIB-STATUS        PIC X(02) VALUE '00'.
+        01 WS-ELEGIB-EOF-SW        PIC X(01) VALUE 'N'.
+           88 FIN-ELEGIB                     VALUE 'Y'.
+        01 WS-MAYOR-DE-EDAD-SW     PIC X(01) VALUE 'N'.
+           88 WS-MAYOR-DE-EDAD               VALUE 'Y'.
+        01 WS-PAISISO-STATUS       PIC X(02) VALUE '00'.
+        01 WS-PAISISO-EOF-SW       PIC X(01) VALUE 'N'.
+           88 FIN-PAISISO                    VALUE 'Y'.
+        01 WS-PAIS-VALIDO-SW       PIC X(01) VALUE 'N'.
+           88 WS-PAIS-VALIDO                 VALUE 'Y'.
+        01 WS-TOTAL-LEIDOS         PIC 9(07) VALUE ZEROES.
+        01 WS-TOTAL-ACEPTADOS      PIC 9(07) VALUE ZEROES.
+        01 WS-TOTAL-RECHAZOS       PIC 9(07) VALUE ZEROES.
+        01 WS-IDX                  PIC 9(04) VALUE ZEROES.
+      *    EXM20ELG.DAT/PAISISO.DAT are small control files re-read on
+      *    every transaction before this fix; loaded once at start-up
+      *    into WORKING-STORAGE tables instead, same pattern EXM27's
+      *    CARGA-TRANCOD uses for TABLA-TRANCOD, since a batch of
+      *    thousands of SYSIN records (req023) can't afford to reopen
+      *    and rescan two files per record.
+        01 WS-TOTAL-ELEGIB         PIC 9(04) VALUE ZEROES.
+        01 TABLA-ELEGIB.
+           02 TE-FILA OCCURS 100 TIMES.
+              03 TE-PAIS           PIC X(03).
+              03 TE-EDAD-MINIMA    PIC 9(03).
+        01 WS-TOTAL-PAISISO        PIC 9(04) VALUE ZEROES.
+        01 TABLA-PAISISO.
+           02 TP-FILA OCCURS 300 TIMES.
+              03 TP-CODIGO         PIC X(03).
+
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            PERFORM CARGA-ELEGIBILIDAD.
+            PERFORM CARGA-PAISISO.
+
+            OPEN INPUT ENTRADA-FILE.
+            IF WS-ENTRADA-STATUS NOT = '00'
+                DISPLAY '*** NO SE PUDO ABRIR ENTRADA-FILE - STATUS: '
+                        WS-ENTRADA-STATUS ' ***'
+                MOVE 16                      TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            PERFORM UNTIL FIN-ENTRADA
+                READ ENTRADA-FILE
+                    AT END
+                        SET FIN-ENTRADA    TO TRUE
+                    NOT AT END
+                        PERFORM PROCESA-REGISTRO
+                END-READ
+            END-PERFORM.
+
+            CLOSE ENTRADA-FILE.
+
+            DISPLAY 'TOTAL DE TARJETAS LEIDAS: '    WS-TOTAL-LEIDOS.
+            DISPLAY 'TOTAL DE TRANSACCIONES ACEPTADAS: '
+                    WS-TOTAL-ACEPTADOS.
+            DISPLAY 'TOTAL DE TRANSACCIONES RECHAZADAS: '
+                    WS-TOTAL-RECHAZOS.
+            STOP RUN.
+
+       PROCESA-REGISTRO.
+            ADD 1                        TO WS-TOTAL-LEIDOS.
+
+            IF EN-INTERRUPTOR-1 IS NOT NUMERIC
+               OR EN-EDAD IS NOT NUMERIC
+                DISPLAY '  *** TARJETA NO NUMERICA RECHAZADA: >'
+                        ENTRADA-REC '<'
+                ADD 1                    TO WS-TOTAL-RECHAZOS
+                EXIT PARAGRAPH
+            END-IF.
+
+            MOVE EN-INTERRUPTOR-1        TO INTERRUPTOR-1.
+            MOVE EN-EDAD                 TO EDAD.
+            MOVE EN-PAIS                 TO PAIS.
+
+            PERFORM VALIDA-PAIS.
+            IF NOT WS-PAIS-VALIDO
+                DISPLAY '  *** CODIGO DE PAIS NO VALIDO RECHAZADO: '
+                        PAIS
+                ADD 1                    TO WS-TOTAL-RECHAZOS
+                EXIT PARAGRAPH
+            END-IF.
+
+            ADD 1                        TO WS-TOTAL-ACEPTADOS.
+
+            CALL 'EXMTRCOD' USING INTERRUPTOR-1 WS-PROHIBIDO-SW.
+
+            EVALUATE TRUE
+              WHEN INT-CINCO
+                DISPLAY '  CINCO'
+              WHEN INT-1-CIFRA
+                DISPLAY '  UNA CIFRA'
+              WHEN INT-2-CIFRA
+                DISPLAY '  DOS CIFRAS'
+              WHEN INT-PAR
+                DISPLAY '  PAR'
+              WHEN INT-IMPAR
+                DISPLAY '  IMPAR'
+              WHEN WS-PROHIBIDO
+                DISPLAY '  PROHIBIDO'
+              WHEN OTHER
+                DISPLAY '  CASO NO CONTEMPLADO: ' INTERRUPTOR-1
+            END-EVALUATE.
+
+            PERFORM DETERMINA-ELEGIBILIDAD.
+
+            IF WS-MAYOR-DE-EDAD
+                DISPLAY '  MAYOR DE EDAD'
+            ELSE
+                DISPLAY '  MENOR DE EDAD'
+            END-IF.
+
+       CARGA-ELEGIBILIDAD.
+            MOVE ZEROES                 TO WS-TOTAL-ELEGIB.
+            OPEN INPUT ELEGIB-FILE.
+            IF WS-ELEGIB-STATUS = '00'
+                MOVE 'N'                 TO WS-ELEGIB-EOF-SW
+                PERFORM UNTIL FIN-ELEGIB
+                    READ ELEGIB-FILE
+                        AT END
+                            SET FIN-ELEGIB TO TRUE
+                        NOT AT END
+                            ADD 1         TO WS-TOTAL-ELEGIB
+                            MOVE EG-PAIS         TO
+                                 TE-PAIS(WS-TOTAL-ELEGIB)
+                            MOVE EG-EDAD-MINIMA  TO
+                                 TE-EDAD-MINIMA(WS-TOTAL-ELEGIB)
+                    END-READ
+                END-PERFORM
+                CLOSE ELEGIB-FILE
+            END-IF.
+
+       CARGA-PAISISO.
+            MOVE ZEROES                 TO WS-TOTAL-PAISISO.
+            OPEN INPUT PAISISO-FILE.
+            IF WS-PAISISO-STATUS = '00'
+                MOVE 'N'                 TO WS-PAISISO-EOF-SW
+                PERFORM UNTIL FIN-PAISISO
+                    READ PAISISO-FILE
+                        AT END
+                            SET FIN-PAISISO TO TRUE
+                        NOT AT END
+                            ADD 1         TO WS-TOTAL-PAISISO
+                            MOVE PI-CODIGO TO
+                                 TP-CODIGO(WS-TOTAL-PAISISO)
+                    END-READ
+                END-PERFORM
+                CLOSE PAISISO-FILE
+            END-IF.
+
+       DETERMINA-ELEGIBILIDAD.
+            MOVE 'N'                    TO WS-MAYOR-DE-EDAD-SW.
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-TOTAL-ELEGIB OR WS-MAYOR-DE-EDAD
+                IF (TE-PAIS(WS-IDX) = PAIS OR TE-PAIS(WS-IDX) = 'ANY')
+                   AND EDAD >= TE-EDAD-MINIMA(WS-IDX)
+                    SET WS-MAYOR-DE-EDAD TO TRUE
+                END-IF
+            END-PERFORM.
+
+       VALIDA-PAIS.
+            MOVE 'N'                    TO WS-PAIS-VALIDO-SW.
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-TOTAL-PAISISO OR WS-PAIS-VALIDO
+                IF TP-CODIGO(WS-IDX) = PAIS
+                    SET WS-PAIS-VALIDO TO TRUE
+                END-IF
+            END-PERFORM.
