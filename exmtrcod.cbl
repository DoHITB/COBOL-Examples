@@ -0,0 +1,65 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMTRCOD - looks up a transaction/interruptor code against the *
+      * TRANCOD.DAT control table instead of EXM17/19/20's hardcoded   *
+      * INT-PROHIBIDO VALUE 11 THRU 80 88-level.  Returns whether the   *
+      * code falls inside any prohibited range on file.                *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMTRCOD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANCOD-FILE ASSIGN TO "TRANCOD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANCOD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANCOD-FILE.
+           COPY "trancod.cpy".
+
+       WORKING-STORAGE SECTION.
+        01 WS-TRANCOD-STATUS          PIC X(02) VALUE '00'.
+        01 WS-TRANCOD-EOF-SW          PIC X(01) VALUE 'N'.
+           88 FIN-TRANCOD                       VALUE 'Y'.
+
+       LINKAGE SECTION.
+        01 LK-CODIGO                  PIC 9(02).
+        01 LK-PROHIBIDO-SW            PIC X(01).
+           88 LK-PROHIBIDO                      VALUE 'Y'.
+
+       PROCEDURE DIVISION USING LK-CODIGO LK-PROHIBIDO-SW.
+       MAINLINE.
+            MOVE 'N'                    TO LK-PROHIBIDO-SW.
+
+            OPEN INPUT TRANCOD-FILE.
+            IF WS-TRANCOD-STATUS = '00'
+                MOVE 'N'                TO WS-TRANCOD-EOF-SW
+                PERFORM UNTIL FIN-TRANCOD
+                    READ TRANCOD-FILE
+                        AT END
+                            SET FIN-TRANCOD    TO TRUE
+                        NOT AT END
+                            IF LK-CODIGO >= TC-DESDE
+                               AND LK-CODIGO <= TC-HASTA
+                                SET LK-PROHIBIDO TO TRUE
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE TRANCOD-FILE
+            END-IF.
+
+            GOBACK.
