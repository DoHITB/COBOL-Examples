@@ -10,25 +10,48 @@
       * For any comment, suggestion or similar, you can reach me via  *
       * mail on "doscar.sole@gmail.com"                               *
       *                                                               *
+      *****************************************************************
+      * req038: shop-standard arithmetic size-error handling is        *
+      * reject-and-log -- ON SIZE ERROR logs an exception record to   *
+      * REJECT-FILE and leaves the receiving field(s) at whatever      *
+      * COBOL guarantees on a size error (unchanged from before the    *
+      * statement), instead of silently zeroing or DISPLAYing 'ERROR!' *
+      * and moving on. Applied the same way here as in EXM8/EXM9.      *
       *****************************************************************
        ID DIVISION.
        PROGRAM-ID. EXM7.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "EXM7REJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-FILE.
+        01 REJECT-REC.
+           02 RJ-CAMPO                PIC X(10).
+           02 RJ-MOTIVO                PIC X(40).
+
        WORKING-STORAGE SECTION.
+        01 WS-REJECT-STATUS           PIC X(02) VALUE '00'.
         01 VARIABLES.
            02 FECHA.
               03 F-ANYO                 PIC 9(02).
-           02 OPERACION.
-              03 BASE                   PIC 9(01).
-              03 SUM1                   PIC 9(02).
-              03 SUM2                   PIC 9(02).
-              03 SUM3                   PIC 9(09).
-              03 SUM4                   PIC 9(09).
+           COPY "operacion.cpy"
+               REPLACING ==01 OP-A==  BY ==02 OP-A==
+                         ==02 BASE==  BY ==03 BASE==
+                         ==02 SUM1==  BY ==03 SUM1==
+                         ==02 SUM2==  BY ==03 SUM2==
+                         ==02 SUM3==  BY ==03 SUM3==
+                         ==02 SUM4==  BY ==03 SUM4==.
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'.
+            OPEN OUTPUT REJECT-FILE.
             MOVE 1                      TO BASE.
             MOVE 10                     TO SUM1.
             MOVE 20                     TO SUM2.
@@ -47,11 +70,16 @@
                     SUM4.
 
             ADD 10 BASE SUM1 SUM2 SUM2  TO SUM3
-                                           SUM4.
+                                           SUM4
+                ON SIZE ERROR
+                    MOVE 'SUM3/SUM4'     TO RJ-CAMPO
+                    MOVE 'ADD ON SIZE ERROR - RECHAZADO' TO RJ-MOTIVO
+                    PERFORM ESCRIBE-RECHAZO
+            END-ADD.
 
             DISPLAY 'VALORES FINALES: '
                     BASE
-                    ' ' 
+                    ' '
                     SUM1
                     ' '
                     SUM2
@@ -59,3 +87,8 @@
                     SUM3
                     ' '
                     SUM4.
+
+            CLOSE REJECT-FILE.
+
+       ESCRIBE-RECHAZO.
+            WRITE REJECT-REC.
