@@ -10,11 +10,44 @@
       * For any comment, suggestion or similar, you can reach me via  *
       * mail on "doscar.sole@gmail.com"                               *
       *                                                               *
+      *****************************************************************
+      * req033: FECHA's F-ANYO is a 2-digit Y2K-windowing-risk year    *
+      * straight off ACCEPT FROM DATE, and FECHA-YYYYMMDD's F-ANYO is  *
+      * a 4-digit year off ACCEPT FROM DATE YYYYMMDD, with nothing     *
+      * reconciling the two or documenting which century the 2-digit  *
+      * year belongs to.  FECHA now gets windowed into FECHA-CS (the   *
+      * shared copybooks/fechacs.cpy layout) via EXMFCENT, and the     *
+      * result is compared against FECHA-YYYYMMDD to confirm the two   *
+      * ACCEPTs agree on today's date.                                 *
+      * req046: a job-step PARM (read via ACCEPT FROM COMMAND-LINE)    *
+      * lets a small job say "prompt-and-accumulate N FACTOR values    *
+      * from SYSIN" without punching a whole terminated deck.  When    *
+      * the PARM is a valid positive number, EXM6 ACCEPTs that many    *
+      * FACTOR values straight from SYSIN instead of reading the deck; *
+      * with no PARM (or a non-numeric one) it falls back to the       *
+      * existing FACTOR-FILE deck-until-EOF behavior unchanged.        *
+      * req048: PROCESA-FACTOR now ACCEPTs TIEMPO FROM TIME at the      *
+      * start and end of each unit of work (not just once at job        *
+      * start), converts both to total centesimas-de-segundo since      *
+      * midnight, and subtracts (with a midnight-wrap allowance) to      *
+      * add an elapsed-time column to the per-FACTOR summary line, so   *
+      * ops can spot unusually slow values in a batch run.              *
       *****************************************************************
        ID DIVISION.
        PROGRAM-ID. EXM6.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTOR-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FACTOR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACTOR-FILE.
+        01 FACTOR-REC                  PIC X(80).
+
        WORKING-STORAGE SECTION.
         01 VARIABLES.
            02 FECHA.
@@ -30,17 +63,43 @@
               03 T-MINUTO               PIC 9(02).
               03 T-SEGUNDO              PIC 9(02).
               03 T-CENT                 PIC 9(02).
+           02 TIEMPO-INICIO.
+              03 T-HORA                 PIC 9(02).
+              03 T-MINUTO               PIC 9(02).
+              03 T-SEGUNDO              PIC 9(02).
+              03 T-CENT                 PIC 9(02).
+           02 TIEMPO-FIN.
+              03 T-HORA                 PIC 9(02).
+              03 T-MINUTO               PIC 9(02).
+              03 T-SEGUNDO              PIC 9(02).
+              03 T-CENT                 PIC 9(02).
            02 LINEA.
               03 FACTOR                 PIC 9(04).
               03 FILLER                 PIC X(76).
+        01 WS-FACTOR-STATUS            PIC X(02) VALUE '00'.
+        01 WS-FACTOR-EOF-SW            PIC X(01) VALUE 'N'.
+           88 FIN-FACTORES                       VALUE 'Y'.
+        01 CONTADOR-FACTORES           PIC 9(06) VALUE ZEROES.
+        01 TOTAL-FACTORES              PIC 9(09) VALUE ZEROES.
+        01 WS-RETCODE                  PIC 9(04) VALUE ZEROES.
+           COPY "fechacs.cpy".
+        01 WS-PARM-REPETICIONES        PIC X(06) VALUE SPACES.
+        01 WS-PARM-TEST-RC             PIC S9(04) VALUE ZEROES.
+        01 WS-PARM-NUMERICO-SW         PIC X(01) VALUE 'N'.
+           88 PARM-ES-NUMERICO                   VALUE 'Y'.
+        01 WS-TOTAL-REPETICIONES       PIC 9(06) VALUE ZEROES.
+        01 WS-REPETICION-ACTUAL        PIC 9(06) VALUE ZEROES.
+        01 WS-INICIO-CS                PIC 9(08) VALUE ZEROES.
+        01 WS-FIN-CS                   PIC 9(08) VALUE ZEROES.
+        01 WS-ELAPSED-CS               PIC 9(08) VALUE ZEROES.
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'
             ACCEPT FECHA                   FROM DATE.
             ACCEPT FECHA-YYYYMMDD          FROM DATE YYYYMMDD.
             ACCEPT TIEMPO                  FROM TIME.
-            
+
             DISPLAY 'FECHA DEL DÍA (Y2K): '
                     F-DIA                    OF FECHA
                     '.'
@@ -55,19 +114,118 @@
                     '.'
                     F-ANYO                   OF FECHA-YYYYMMDD.
 
+            CALL 'EXMFCENT' USING F-ANYO OF FECHA
+                                   FCS-ANYO.
+            MOVE F-DIA OF FECHA            TO FCS-DIA.
+            MOVE F-MES OF FECHA            TO FCS-MES.
+
+            DISPLAY 'FECHA (Y2K) VENTANEADA A 4 DIGITOS: '
+                    FCS-DIA '.' FCS-MES '.' FCS-ANYO.
+
+            IF FCS-DIA  = F-DIA  OF FECHA-YYYYMMDD
+               AND FCS-MES  = F-MES  OF FECHA-YYYYMMDD
+               AND FCS-ANYO = F-ANYO OF FECHA-YYYYMMDD
+                DISPLAY '  AMBOS FORMATOS DE FECHA COINCIDEN'
+            ELSE
+                DISPLAY '  *** AVISO: FECHA (Y2K) Y FECHA-YYYYMMDD '
+                        'NO COINCIDEN ***'
+            END-IF.
+
             DISPLAY 'TIEMPO (HHMMSSCC): '
-                    T-HORA
+                    T-HORA                   OF TIEMPO
                     ':'
-                    T-MINUTO
+                    T-MINUTO                 OF TIEMPO
                     ':'
-                    T-SEGUNDO
+                    T-SEGUNDO                OF TIEMPO
                     '.'
-                    T-CENT.
+                    T-CENT                   OF TIEMPO.
 
-            DISPLAY 'INTRODUCE FACTOR: '            
-            ACCEPT FACTOR                  FROM SYSIN.
+            ACCEPT WS-PARM-REPETICIONES    FROM COMMAND-LINE.
+            PERFORM VALIDA-PARM-REPETICIONES.
 
-            DISPLAY 'FACTOR: '
-                    FACTOR
+            IF PARM-ES-NUMERICO
+                PERFORM VARYING WS-REPETICION-ACTUAL FROM 1 BY 1
+                        UNTIL WS-REPETICION-ACTUAL >
+                              WS-TOTAL-REPETICIONES
+                    DISPLAY 'FACTOR: '
+                    ACCEPT FACTOR                  FROM SYSIN
+                    PERFORM PROCESA-FACTOR
+                END-PERFORM
+            ELSE
+                OPEN INPUT FACTOR-FILE
+                IF WS-FACTOR-STATUS NOT = '00'
+                    DISPLAY 'NO SE PUDO ABRIR SYSIN - STATUS: '
+                            WS-FACTOR-STATUS
+                    MOVE 16                     TO WS-RETCODE
+                    GO TO FIN-MAINLINE
+                END-IF
+
+                PERFORM UNTIL FIN-FACTORES
+                    READ FACTOR-FILE INTO LINEA
+                        AT END
+                            SET FIN-FACTORES    TO TRUE
+                        NOT AT END
+                            PERFORM PROCESA-FACTOR
+                    END-READ
+                END-PERFORM
+
+                CLOSE FACTOR-FILE
+            END-IF.
 
+            DISPLAY 'TOTAL DE FACTORES PROCESADOS: '
+                    CONTADOR-FACTORES.
+            DISPLAY 'SUMA TOTAL DE FACTORES: '
+                    TOTAL-FACTORES.
+
+       FIN-MAINLINE.
+            CALL 'EXMRUNLG' USING 'EXM6' WS-RETCODE.
             STOP RUN.
+
+       VALIDA-PARM-REPETICIONES.
+      *    The PARM is only honored when it is a plain positive
+      *    number -- anything else (no PARM, letters, zero) falls
+      *    back to the existing deck-until-EOF behavior unchanged.
+            MOVE 'N'                       TO WS-PARM-NUMERICO-SW.
+            COMPUTE WS-PARM-TEST-RC =
+                    FUNCTION TEST-NUMVAL(WS-PARM-REPETICIONES).
+            IF WS-PARM-TEST-RC = 0
+                COMPUTE WS-TOTAL-REPETICIONES =
+                        FUNCTION NUMVAL(WS-PARM-REPETICIONES)
+                IF WS-TOTAL-REPETICIONES > 0
+                    MOVE 'Y'               TO WS-PARM-NUMERICO-SW
+                END-IF
+            END-IF.
+
+       PROCESA-FACTOR.
+            ACCEPT TIEMPO-INICIO            FROM TIME.
+            ADD 1                          TO CONTADOR-FACTORES.
+            ADD FACTOR                     TO TOTAL-FACTORES.
+            ACCEPT TIEMPO-FIN               FROM TIME.
+            PERFORM CALCULA-TIEMPO-TRANSCURRIDO.
+            DISPLAY 'FACTOR ('
+                    CONTADOR-FACTORES
+                    '): '
+                    FACTOR
+                    '  TIEMPO TRANSCURRIDO (CS): '
+                    WS-ELAPSED-CS.
+
+       CALCULA-TIEMPO-TRANSCURRIDO.
+      *    Total centesimas-de-segundo since midnight for the start
+      *    and end TIEMPO, subtracted with a midnight-wrap allowance
+      *    (only possible if a unit of work straddles 23:59:59.99).
+            COMPUTE WS-INICIO-CS =
+                    ((T-HORA   OF TIEMPO-INICIO * 3600)
+                   + (T-MINUTO OF TIEMPO-INICIO * 60)
+                   +  T-SEGUNDO OF TIEMPO-INICIO) * 100
+                   +  T-CENT   OF TIEMPO-INICIO.
+            COMPUTE WS-FIN-CS =
+                    ((T-HORA   OF TIEMPO-FIN * 3600)
+                   + (T-MINUTO OF TIEMPO-FIN * 60)
+                   +  T-SEGUNDO OF TIEMPO-FIN) * 100
+                   +  T-CENT   OF TIEMPO-FIN.
+            IF WS-FIN-CS >= WS-INICIO-CS
+                COMPUTE WS-ELAPSED-CS = WS-FIN-CS - WS-INICIO-CS
+            ELSE
+                COMPUTE WS-ELAPSED-CS =
+                        (8640000 - WS-INICIO-CS) + WS-FIN-CS
+            END-IF.
