@@ -0,0 +1,44 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMFCENT - reusable century-windowing module.  Every program   *
+      * that still receives a 2-digit year (e.g. EXM6's ACCEPT FECHA   *
+      * FROM DATE) should run it through here to get a 4-digit year    *
+      * instead of deciding the century by hand, so there is one       *
+      * place that documents and owns the Y2K windowing rule.          *
+      *                                                                *
+      * Rule: a 2-digit year from 00 through WS-PIVOT windows into the *
+      * 2000s; anything from WS-PIVOT+1 through 99 windows into the    *
+      * 1900s.  WS-PIVOT is 50, matching the common "no one born in    *
+      * this data is over 100" assumption used across these examples.  *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMFCENT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-PIVOT                    PIC 9(02) VALUE 50.
+
+       LINKAGE SECTION.
+        01 LK-ANYO-2-DIGITOS           PIC 9(02).
+        01 LK-ANYO-4-DIGITOS           PIC 9(04).
+
+       PROCEDURE DIVISION USING LK-ANYO-2-DIGITOS LK-ANYO-4-DIGITOS.
+       MAINLINE.
+            IF LK-ANYO-2-DIGITOS <= WS-PIVOT
+                COMPUTE LK-ANYO-4-DIGITOS = 2000 + LK-ANYO-2-DIGITOS
+            ELSE
+                COMPUTE LK-ANYO-4-DIGITOS = 1900 + LK-ANYO-2-DIGITOS
+            END-IF.
+
+            GOBACK.
