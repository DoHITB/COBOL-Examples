@@ -0,0 +1,231 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXM22 - personnel maintenance.  Reads a deck of ALTA/CAMBIO/   *
+      * BAJA transactions against PERSONA-FILE (shared copybooks/      *
+      * persona.cpy, same indexed file req 000/030 turned PERSONA      *
+      * into) and logs a before-image and after-image of every change *
+      * to EXM22AUD.DAT, since today there is no way to alter this     *
+      * data except editing the COBOL source and recompiling.          *
+      * Every ALTA/CAMBIO also runs a duplicate-detection scan of      *
+      * PERSONA-FILE for another employee sharing the same NOMBRE/     *
+      * P-APELLIDO/F-NACIMIENTO, since source feeds have loaded the    *
+      * same person twice before under slightly different IDs.  A     *
+      * match only flags (DISPLAY + audit note) -- it does not block   *
+      * the transaction, since it is a "likely duplicate", not a       *
+      * certain one.                                                   *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXM22.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONA-FILE ASSIGN TO "PERSONA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-EMPLEADO
+               FILE STATUS IS WS-PERSONA-STATUS.
+           SELECT ENTRADA-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "EXM22AUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONA-FILE.
+           COPY "persona.cpy".
+
+       FD  ENTRADA-FILE.
+        01 ENTRADA-REC.
+           02 TX-TIPO                PIC X(01).
+           02 TX-ID-EMPLEADO         PIC 9(06).
+           02 TX-NOMBRE              PIC X(10).
+           02 TX-APELLIDO            PIC X(10).
+           02 TX-DIA                 PIC 9(02).
+           02 TX-MES                 PIC 9(02).
+           02 TX-ANYO                PIC 9(04).
+
+       FD  AUDIT-FILE.
+        01 AUDIT-REC.
+           02 AU-FECHA                PIC 9(08).
+           02 AU-HORA                 PIC 9(08).
+           02 AU-TIPO-TX               PIC X(01).
+           02 AU-IMAGEN                PIC X(01).
+           02 AU-PERSONA                PIC X(46).
+
+       WORKING-STORAGE SECTION.
+        01 WS-PERSONA-STATUS          PIC X(02) VALUE '00'.
+        01 WS-ENTRADA-STATUS          PIC X(02) VALUE '00'.
+        01 WS-ENTRADA-EOF-SW          PIC X(01) VALUE 'N'.
+           88 FIN-ENTRADA                        VALUE 'Y'.
+        01 WS-AUDIT-STATUS             PIC X(02) VALUE '00'.
+        01 WS-TOTAL-LEIDAS             PIC 9(07) VALUE ZEROES.
+        01 WS-TOTAL-APLICADAS          PIC 9(07) VALUE ZEROES.
+        01 WS-TOTAL-RECHAZADAS         PIC 9(07) VALUE ZEROES.
+        01 WS-TOTAL-DUPLICADOS         PIC 9(07) VALUE ZEROES.
+        01 WS-SCAN-EOF-SW              PIC X(01) VALUE 'N'.
+           88 FIN-SCAN-DUPLICADOS                 VALUE 'Y'.
+        01 WS-DUPLICADO-SW             PIC X(01) VALUE 'N'.
+           88 WS-DUPLICADO                        VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            OPEN I-O PERSONA-FILE.
+            OPEN INPUT ENTRADA-FILE.
+            OPEN EXTEND AUDIT-FILE.
+            IF WS-AUDIT-STATUS = '35'
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+
+            PERFORM UNTIL FIN-ENTRADA
+                READ ENTRADA-FILE
+                    AT END
+                        SET FIN-ENTRADA    TO TRUE
+                    NOT AT END
+                        PERFORM PROCESA-TRANSACCION
+                END-READ
+            END-PERFORM.
+
+            CLOSE PERSONA-FILE.
+            CLOSE ENTRADA-FILE.
+            CLOSE AUDIT-FILE.
+
+            DISPLAY 'TOTAL DE TRANSACCIONES LEIDAS: '
+                    WS-TOTAL-LEIDAS.
+            DISPLAY 'TOTAL APLICADAS: '    WS-TOTAL-APLICADAS.
+            DISPLAY 'TOTAL RECHAZADAS: '   WS-TOTAL-RECHAZADAS.
+            STOP RUN.
+
+       PROCESA-TRANSACCION.
+            ADD 1                       TO WS-TOTAL-LEIDAS.
+            EVALUATE TX-TIPO
+                WHEN 'A'
+                    PERFORM PROCESA-ALTA
+                WHEN 'C'
+                    PERFORM PROCESA-CAMBIO
+                WHEN 'B'
+                    PERFORM PROCESA-BAJA
+                WHEN OTHER
+                    DISPLAY '  *** TIPO DE TRANSACCION INVALIDO: '
+                            TX-TIPO ' ***'
+                    ADD 1                TO WS-TOTAL-RECHAZADAS
+            END-EVALUATE.
+
+       PROCESA-ALTA.
+            MOVE TX-ID-EMPLEADO          TO ID-EMPLEADO.
+            READ PERSONA-FILE
+                INVALID KEY
+                    PERFORM VERIFICA-DUPLICADO
+                    INITIALIZE PERSONA
+                    MOVE TX-ID-EMPLEADO   TO ID-EMPLEADO
+                    MOVE TX-NOMBRE        TO NOMBRE
+                    MOVE TX-APELLIDO      TO P-APELLIDO
+                    MOVE TX-DIA           TO DIA
+                    MOVE TX-MES           TO MES
+                    MOVE TX-ANYO          TO ANYO
+                    WRITE PERSONA
+                    PERFORM GRABA-AUDIT-DESPUES
+                    ADD 1                 TO WS-TOTAL-APLICADAS
+                NOT INVALID KEY
+                    DISPLAY '  *** ALTA RECHAZADA, YA EXISTE: '
+                            TX-ID-EMPLEADO ' ***'
+                    ADD 1                 TO WS-TOTAL-RECHAZADAS
+            END-READ.
+
+       PROCESA-CAMBIO.
+            MOVE TX-ID-EMPLEADO          TO ID-EMPLEADO.
+            READ PERSONA-FILE
+                INVALID KEY
+                    DISPLAY '  *** CAMBIO RECHAZADO, NO EXISTE: '
+                            TX-ID-EMPLEADO ' ***'
+                    ADD 1                 TO WS-TOTAL-RECHAZADAS
+                NOT INVALID KEY
+                    PERFORM GRABA-AUDIT-ANTES
+                    PERFORM VERIFICA-DUPLICADO
+                    MOVE TX-NOMBRE        TO NOMBRE
+                    MOVE TX-APELLIDO      TO P-APELLIDO
+                    MOVE TX-DIA           TO DIA
+                    MOVE TX-MES           TO MES
+                    MOVE TX-ANYO          TO ANYO
+                    REWRITE PERSONA
+                    PERFORM GRABA-AUDIT-DESPUES
+                    ADD 1                 TO WS-TOTAL-APLICADAS
+            END-READ.
+
+       PROCESA-BAJA.
+            MOVE TX-ID-EMPLEADO          TO ID-EMPLEADO.
+            READ PERSONA-FILE
+                INVALID KEY
+                    DISPLAY '  *** BAJA RECHAZADA, NO EXISTE: '
+                            TX-ID-EMPLEADO ' ***'
+                    ADD 1                 TO WS-TOTAL-RECHAZADAS
+                NOT INVALID KEY
+                    PERFORM GRABA-AUDIT-ANTES
+                    DELETE PERSONA-FILE RECORD
+                    ADD 1                 TO WS-TOTAL-APLICADAS
+            END-READ.
+
+       VERIFICA-DUPLICADO.
+            MOVE 'N'                     TO WS-DUPLICADO-SW.
+            MOVE ZEROES                  TO ID-EMPLEADO.
+            MOVE 'N'                     TO WS-SCAN-EOF-SW.
+            START PERSONA-FILE KEY IS NOT LESS THAN ID-EMPLEADO
+                INVALID KEY
+                    SET FIN-SCAN-DUPLICADOS TO TRUE
+            END-START.
+            PERFORM UNTIL FIN-SCAN-DUPLICADOS OR WS-DUPLICADO
+                READ PERSONA-FILE NEXT RECORD
+                    AT END
+                        SET FIN-SCAN-DUPLICADOS TO TRUE
+                    NOT AT END
+                        IF ID-EMPLEADO NOT = TX-ID-EMPLEADO
+                           AND NOMBRE = TX-NOMBRE
+                           AND P-APELLIDO = TX-APELLIDO
+                           AND DIA = TX-DIA
+                           AND MES = TX-MES
+                           AND ANYO = TX-ANYO
+                            SET WS-DUPLICADO TO TRUE
+                            DISPLAY '  *** POSIBLE DUPLICADO DE '
+                                    ID-EMPLEADO ' PARA TRANSACCION '
+                                    TX-ID-EMPLEADO ' ***'
+                            ADD 1           TO WS-TOTAL-DUPLICADOS
+                        END-IF
+                END-READ
+            END-PERFORM.
+      *    Deja el fichero posicionado de nuevo por la clave de la
+      *    transaccion para el WRITE/REWRITE que viene a continuacion.
+            MOVE TX-ID-EMPLEADO          TO ID-EMPLEADO.
+            READ PERSONA-FILE
+                INVALID KEY
+                    CONTINUE
+            END-READ.
+
+       GRABA-AUDIT-ANTES.
+            MOVE 'B'                     TO AU-IMAGEN.
+            PERFORM ESCRIBE-AUDITORIA.
+
+       GRABA-AUDIT-DESPUES.
+            MOVE 'A'                     TO AU-IMAGEN.
+            PERFORM ESCRIBE-AUDITORIA.
+
+       ESCRIBE-AUDITORIA.
+            ACCEPT AU-FECHA                  FROM DATE YYYYMMDD.
+            ACCEPT AU-HORA                   FROM TIME.
+            MOVE TX-TIPO                     TO AU-TIPO-TX.
+            MOVE PERSONA                     TO AU-PERSONA.
+            WRITE AUDIT-REC.
