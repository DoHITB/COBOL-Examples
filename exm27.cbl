@@ -0,0 +1,195 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXM27 - maintenance screen for TRANCOD.DAT, the control table *
+      * req018 built to replace EXM17/19/20's hardcoded INT-PROHIBIDO *
+      * 88-level.  Business users could already edit TRANCOD.DAT with *
+      * a text editor; this gives them an actual screen instead, so   *
+      * the "change the source and recompile" process is fully gone.  *
+      * TRANCOD.DAT only ever modeled prohibited-code ranges (TC-DESDE*
+      * thru TC-HASTA) -- it never grew a VALIDO/PAREADO category, so *
+      * this maintains exactly what the control table holds today:    *
+      * view, add, and delete prohibited-range rows.  The whole table *
+      * loads into TABLA-TRANCOD at start-up (TRANCOD.DAT is small --  *
+      * a handful of ranges) and is rewritten in full on GRABAR, the   *
+      * same load-all/rewrite-all shape as every other small control- *
+      * file maintenance in this suite.                                *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXM27.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANCOD-FILE ASSIGN TO "TRANCOD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANCOD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANCOD-FILE.
+           COPY "trancod.cpy".
+
+       WORKING-STORAGE SECTION.
+        01 WS-TRANCOD-STATUS           PIC X(02) VALUE '00'.
+        01 WS-TRANCOD-EOF-SW           PIC X(01) VALUE 'N'.
+           88 FIN-TRANCOD                         VALUE 'Y'.
+        01 WS-TOTAL-FILAS              PIC 9(02) VALUE ZEROES.
+        01 TABLA-TRANCOD.
+           02 TT-FILA OCCURS 50 TIMES.
+              03 TT-DESDE              PIC 9(02).
+              03 TT-HASTA              PIC 9(02).
+        01 WS-OPCION                   PIC X(01) VALUE SPACES.
+           88 OPCION-LISTAR                       VALUE 'L'.
+           88 OPCION-ALTA                         VALUE 'A'.
+           88 OPCION-BAJA                         VALUE 'B'.
+           88 OPCION-GRABAR                       VALUE 'G'.
+           88 OPCION-SALIR                        VALUE 'S'.
+        01 WS-NUEVA-DESDE              PIC 9(02) VALUE ZEROES.
+        01 WS-NUEVA-HASTA              PIC 9(02) VALUE ZEROES.
+        01 WS-FILA-BORRAR              PIC 9(02) VALUE ZEROES.
+        01 WS-IDX                      PIC 9(02) VALUE ZEROES.
+        01 WS-LINEA                    PIC 9(02) VALUE ZEROES.
+        01 WS-SALIR-SW                 PIC X(01) VALUE 'N'.
+           88 SALIR-DEL-PROGRAMA                  VALUE 'Y'.
+        01 WS-MENSAJE                  PIC X(50) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 PANT-MENU.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1 VALUE
+              'MANTENIMIENTO TABLA DE CODIGOS PROHIBIDOS (TRANCOD)'.
+           05 LINE 2 COL 1 VALUE
+              '-----------------------------------------------------'.
+           05 LINE 4 COL 1 VALUE 'L = LISTAR   A = ALTA   B = BAJA'.
+           05 LINE 5 COL 1 VALUE 'G = GRABAR CAMBIOS   S = SALIR'.
+           05 LINE 7 COL 1 VALUE 'OPCION: '.
+           05 LINE 7 COL 9 PIC X(01) TO WS-OPCION.
+           05 LINE 9 COL 1 PIC X(50) FROM WS-MENSAJE.
+
+       01 PANT-ALTA.
+           05 LINE 11 COL 1 VALUE 'NUEVO RANGO PROHIBIDO'.
+           05 LINE 12 COL 1 VALUE 'DESDE: '.
+           05 LINE 12 COL 9 PIC 9(02) TO WS-NUEVA-DESDE.
+           05 LINE 13 COL 1 VALUE 'HASTA: '.
+           05 LINE 13 COL 9 PIC 9(02) TO WS-NUEVA-HASTA.
+
+       01 PANT-BAJA.
+           05 LINE 11 COL 1 VALUE 'NUMERO DE FILA A BORRAR: '.
+           05 LINE 11 COL 27 PIC 9(02) TO WS-FILA-BORRAR.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            PERFORM CARGA-TRANCOD.
+
+            PERFORM UNTIL SALIR-DEL-PROGRAMA
+                MOVE SPACES              TO WS-OPCION
+                DISPLAY PANT-MENU
+                ACCEPT PANT-MENU
+                EVALUATE TRUE
+                    WHEN OPCION-LISTAR
+                        PERFORM LISTA-TRANCOD
+                    WHEN OPCION-ALTA
+                        PERFORM PROCESA-ALTA
+                    WHEN OPCION-BAJA
+                        PERFORM PROCESA-BAJA
+                    WHEN OPCION-GRABAR
+                        PERFORM GRABA-TRANCOD
+                    WHEN OPCION-SALIR
+                        SET SALIR-DEL-PROGRAMA TO TRUE
+                    WHEN OTHER
+                        MOVE 'OPCION NO VALIDA' TO WS-MENSAJE
+                END-EVALUATE
+            END-PERFORM.
+
+            DISPLAY 'FIN DEL PROGRAMA'.
+            STOP RUN.
+
+       CARGA-TRANCOD.
+            MOVE ZEROES                 TO WS-TOTAL-FILAS.
+            OPEN INPUT TRANCOD-FILE.
+            IF WS-TRANCOD-STATUS = '00'
+                MOVE 'N'                 TO WS-TRANCOD-EOF-SW
+                PERFORM UNTIL FIN-TRANCOD
+                    READ TRANCOD-FILE
+                        AT END
+                            SET FIN-TRANCOD TO TRUE
+                        NOT AT END
+                            ADD 1         TO WS-TOTAL-FILAS
+                            MOVE TC-DESDE TO TT-DESDE(WS-TOTAL-FILAS)
+                            MOVE TC-HASTA TO TT-HASTA(WS-TOTAL-FILAS)
+                    END-READ
+                END-PERFORM
+                CLOSE TRANCOD-FILE
+            END-IF.
+
+       LISTA-TRANCOD.
+            DISPLAY 'FILA  DESDE  HASTA'.
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-TOTAL-FILAS
+                DISPLAY WS-IDX '     ' TT-DESDE(WS-IDX)
+                        '     ' TT-HASTA(WS-IDX)
+            END-PERFORM.
+            DISPLAY 'PULSE UNA TECLA PARA CONTINUAR...'.
+            ACCEPT WS-OPCION.
+
+       PROCESA-ALTA.
+            MOVE ZEROES                  TO WS-NUEVA-DESDE
+                                             WS-NUEVA-HASTA.
+            DISPLAY PANT-ALTA.
+            ACCEPT PANT-ALTA.
+            IF WS-NUEVA-DESDE > WS-NUEVA-HASTA
+                MOVE 'RANGO INVALIDO, DESDE MAYOR QUE HASTA'
+                                          TO WS-MENSAJE
+            ELSE
+                IF WS-TOTAL-FILAS >= 50
+                    MOVE 'TABLA LLENA, NO SE PUEDE AGREGAR'
+                                          TO WS-MENSAJE
+                ELSE
+                    ADD 1                 TO WS-TOTAL-FILAS
+                    MOVE WS-NUEVA-DESDE    TO TT-DESDE(WS-TOTAL-FILAS)
+                    MOVE WS-NUEVA-HASTA    TO TT-HASTA(WS-TOTAL-FILAS)
+                    MOVE 'FILA AGREGADA - PULSE G PARA GRABAR'
+                                          TO WS-MENSAJE
+                END-IF
+            END-IF.
+
+       PROCESA-BAJA.
+            MOVE ZEROES                  TO WS-FILA-BORRAR.
+            DISPLAY PANT-BAJA.
+            ACCEPT PANT-BAJA.
+            IF WS-FILA-BORRAR < 1 OR WS-FILA-BORRAR > WS-TOTAL-FILAS
+                MOVE 'FILA NO VALIDA'      TO WS-MENSAJE
+            ELSE
+                PERFORM VARYING WS-IDX FROM WS-FILA-BORRAR BY 1
+                        UNTIL WS-IDX >= WS-TOTAL-FILAS
+                    MOVE TT-DESDE(WS-IDX + 1) TO TT-DESDE(WS-IDX)
+                    MOVE TT-HASTA(WS-IDX + 1) TO TT-HASTA(WS-IDX)
+                END-PERFORM
+                SUBTRACT 1                FROM WS-TOTAL-FILAS
+                MOVE 'FILA BORRADA - PULSE G PARA GRABAR'
+                                          TO WS-MENSAJE
+            END-IF.
+
+       GRABA-TRANCOD.
+            OPEN OUTPUT TRANCOD-FILE.
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-TOTAL-FILAS
+                MOVE TT-DESDE(WS-IDX)     TO TC-DESDE
+                MOVE TT-HASTA(WS-IDX)     TO TC-HASTA
+                WRITE TRANCOD-REC
+            END-PERFORM.
+            CLOSE TRANCOD-FILE.
+            MOVE 'CAMBIOS GRABADOS EN TRANCOD.DAT' TO WS-MENSAJE.
