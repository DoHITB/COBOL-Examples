@@ -10,9 +10,18 @@
       * For any comment, suggestion or similar, you can reach me via  *
       * mail on "doscar.sole@gmail.com"                               *
       *                                                               *
+      *****************************************************************
+      * req037: the check-digit validator below now CALLs EXMCKDGR     *
+      * instead of EXMCKDG -- same MOD-11 result, but via reference-   *
+      * modification/REVERSE instead of DIVIDE, since re-DIVIDEing a   *
+      * 9-digit field on every record of a multi-million-row nightly  *
+      * file is needlessly slow.  (The growing-divisor DIVIDEs lower  *
+      * in MAINLINE are a separate, unrelated digit-display demo --   *
+      * they peel trailing digits off BASE for DISPLAY, not a check    *
+      * digit -- and are left as-is.)                                  *
       *****************************************************************
        ID DIVISION.
-       PROGRAM-ID. EXM10.
+       PROGRAM-ID. EXM11.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -24,6 +33,7 @@
                  04 DIGITOS             PIC 9(04).
                  04 RESTO               PIC 9(04).
                  04 CONTADOR            PIC 9(01).
+        01 WS-DIGITO-VERIFICADOR       PIC 9(01).
 
        PROCEDURE DIVISION.
        MAINLINE.       
@@ -74,3 +84,8 @@
                     CONTADOR
                     ' DIGITO/S DE BASE: '
                     RESTO.
+
+            CALL 'EXMCKDGR' USING BASE WS-DIGITO-VERIFICADOR.
+
+            DISPLAY 'DIGITO VERIFICADOR MOD-11 DE BASE: '
+                    WS-DIGITO-VERIFICADOR.
