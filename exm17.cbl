@@ -12,7 +12,7 @@
       *                                                               *
       *****************************************************************
        ID DIVISION.
-       PROGRAM-ID. EXM16.
+       PROGRAM-ID. EXM17.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -23,11 +23,12 @@
               88 INT-2-CIFRA                 VALUE 10 THRU 99.
               88 INT-PAR                     VALUE 0, 2, 4, 6, 8, 10.
               88 INT-IMPAR                   VALUE 1 3 5 7 9.
-              88 INT-PROHIBIDO               VALUE 11 THRU 80.
+        01 WS-PROHIBIDO-SW         PIC X(01) VALUE 'N'.
+           88 WS-PROHIBIDO                   VALUE 'Y'.
 
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'.
             DISPLAY 'VALOR INCIAL: ' INTERRUPTOR-1.
 
@@ -39,6 +40,10 @@
 
             DISPLAY 'NUEVO VALOR: ' INTERRUPTOR-1.
 
-            SET INT-PROHIBIDO               TO TRUE.
+            MOVE 11                         TO INTERRUPTOR-1.
+            CALL 'EXMTRCOD' USING INTERRUPTOR-1 WS-PROHIBIDO-SW.
 
             DISPLAY 'NUEVO VALOR: ' INTERRUPTOR-1.
+            IF WS-PROHIBIDO
+                DISPLAY '  CODIGO PROHIBIDO SEGUN TRANCOD.DAT'
+            END-IF.
