@@ -0,0 +1,52 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMPCASE - title-cases every word of a name, not just the      *
+      * first character the way EXM12's one-off UPPER-CASE(TEXTO(1:1)) *
+      * does.  Handles multi-word surnames (every letter after a       *
+      * space gets capitalized, not only position 1).                  *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMPCASE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-LONGITUD                 PIC 9(03).
+        01 WS-INDICE                   PIC 9(03).
+        01 WS-INICIO-PALABRA-SW        PIC X(01).
+           88 INICIO-DE-PALABRA                  VALUE 'Y'.
+
+       LINKAGE SECTION.
+        01 LK-TEXTO                    PIC X(50).
+
+       PROCEDURE DIVISION USING LK-TEXTO.
+       MAINLINE.
+            MOVE FUNCTION LOWER-CASE(LK-TEXTO) TO LK-TEXTO.
+            MOVE FUNCTION LENGTH(LK-TEXTO)     TO WS-LONGITUD.
+            SET INICIO-DE-PALABRA               TO TRUE.
+
+            PERFORM VARYING WS-INDICE FROM 1 BY 1
+                    UNTIL WS-INDICE > WS-LONGITUD
+                IF LK-TEXTO(WS-INDICE:1) = SPACE
+                    SET INICIO-DE-PALABRA        TO TRUE
+                ELSE
+                    IF INICIO-DE-PALABRA
+                        MOVE FUNCTION
+                            UPPER-CASE(LK-TEXTO(WS-INDICE:1))
+                            TO LK-TEXTO(WS-INDICE:1)
+                        MOVE 'N'                 TO WS-INICIO-PALABRA-SW
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            GOBACK.
