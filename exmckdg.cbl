@@ -0,0 +1,61 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMCKDG - reusable MOD-11 check-digit module.  Generalizes     *
+      * EXM11's digit-by-digit DIVIDE/REMAINDER technique into a       *
+      * CALLable routine any program can use to get a check digit for  *
+      * a 9-digit base number, instead of re-deriving the digit loop   *
+      * by hand every time.                                            *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMCKDG.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-BASE-TEMP                PIC 9(09).
+        01 WS-DIGITO                   PIC 9(01).
+        01 WS-PESO                     PIC 9(01).
+        01 WS-SUMA                     PIC 9(04).
+        01 WS-RESTO                    PIC 9(02).
+        01 WS-DV                       PIC 9(02).
+        01 WS-CONTADOR                 PIC 9(01).
+
+       LINKAGE SECTION.
+        01 LK-BASE                     PIC 9(09).
+        01 LK-DIGITO-VERIFICADOR       PIC 9(01).
+
+       PROCEDURE DIVISION USING LK-BASE LK-DIGITO-VERIFICADOR.
+       MAINLINE.
+            MOVE LK-BASE                TO WS-BASE-TEMP.
+            MOVE 0                      TO WS-SUMA.
+            MOVE 2                      TO WS-PESO.
+
+            PERFORM 9 TIMES
+                DIVIDE WS-BASE-TEMP BY 10
+                    GIVING WS-BASE-TEMP REMAINDER WS-DIGITO
+                COMPUTE WS-SUMA = WS-SUMA + (WS-DIGITO * WS-PESO)
+                ADD 1                   TO WS-PESO
+                IF WS-PESO > 7
+                    MOVE 2              TO WS-PESO
+                END-IF
+            END-PERFORM.
+
+            COMPUTE WS-RESTO = FUNCTION MOD(WS-SUMA, 11).
+            COMPUTE WS-DV = 11 - WS-RESTO.
+            IF WS-DV > 9
+                MOVE 0                  TO WS-DV
+            END-IF.
+
+            MOVE WS-DV                  TO LK-DIGITO-VERIFICADOR.
+
+            GOBACK.
