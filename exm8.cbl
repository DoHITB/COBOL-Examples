@@ -10,43 +10,104 @@
       * For any comment, suggestion or similar, you can reach me via  *
       * mail on "doscar.sole@gmail.com"                               *
       *                                                               *
+      *****************************************************************
+      * req038: shop-standard arithmetic size-error handling is        *
+      * reject-and-log (see EXM7/EXM9) -- the old "ON SIZE ERROR MOVE  *
+      * 0" below is replaced with logging to REJECT-FILE, and the      *
+      * previously-unguarded ADD CORRESPONDING and ROUNDED ADD now get *
+      * the same ON SIZE ERROR handling.                                *
+      * req044: ON SIZE ERROR only fires once a MOVE or ADD is already *
+      * under way, and MOVE has no ON SIZE ERROR clause at all -- so   *
+      * VALIDA-RANGO-OP-A range-checks OPERACION-1's OP-A fields        *
+      * against real business ceilings (WS-MAX-OP-A, each below its     *
+      * own field's PICTURE capacity -- comparing a field against its   *
+      * own PICTURE ceiling can never reject anything) before either    *
+      * the plain MOVE OP-A or the ADD CORRESPONDING runs, and rejects   *
+      * up front instead of letting a MOVE silently truncate.           *
+      * req049: OP-B/SUM5 used to carry a different PICTURE in each     *
+      * OPERACION group (9(01)V9 vs 9(01), no decimal) -- the whole     *
+      * point of the ADD ROUNDED demo below, but exactly the ad hoc     *
+      * drift a real ledger can't afford.  Both now COPY the shared     *
+      * copybooks/moneda.cpy standard, so SUM5 carries the same         *
+      * signed/2-decimal PICTURE on both sides of the ADD.              *
       *****************************************************************
        ID DIVISION.
        PROGRAM-ID. EXM8.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "EXM8REJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-FILE.
+        01 REJECT-REC.
+           02 RJ-CAMPO                PIC X(11).
+           02 RJ-MOTIVO                PIC X(40).
+
        WORKING-STORAGE SECTION.
+        01 WS-REJECT-STATUS           PIC X(02) VALUE '00'.
         01 VARIABLES.
            02 FECHA.
               03 F-ANYO                 PIC 9(02).
            02 OPERACION-1.
-              03 OP-A.
-                 04 BASE                PIC 9(01).
-                 04 SUM1                PIC 9(02).
-                 04 SUM2                PIC 9(02).
-                 04 SUM3                PIC 9(09).
-                 04 SUM4                PIC 9(09).
+              COPY "operacion.cpy"
+                  REPLACING ==01 OP-A== BY ==03 OP-A==
+                            ==02 BASE== BY ==04 BASE==
+                            ==02 SUM1== BY ==04 SUM1==
+                            ==02 SUM2== BY ==04 SUM2==
+                            ==02 SUM3== BY ==04 SUM3==
+                            ==02 SUM4== BY ==04 SUM4==.
               03 OP-B.
-                 04 SUM5                PIC 9(01)V9.
+                 COPY "moneda.cpy"
+                     REPLACING ==01 MONTO== BY ==04 SUM5==.
            02 OPERACION-2.
-              03 OP-A.
-                 04 BASE                PIC 9(01).
-                 04 SUM1                PIC 9(02).
-                 04 SUM2                PIC 9(02).
-                 04 SUM3                PIC 9(09).
-                 04 SUM4                PIC 9(09).
+              COPY "operacion.cpy"
+                  REPLACING ==01 OP-A== BY ==03 OP-A==
+                            ==02 BASE== BY ==04 BASE==
+                            ==02 SUM1== BY ==04 SUM1==
+                            ==02 SUM2== BY ==04 SUM2==
+                            ==02 SUM3== BY ==04 SUM3==
+                            ==02 SUM4== BY ==04 SUM4==.
               03 OP-B.
-                 04 SUM5                PIC 9(01).
+                 COPY "moneda.cpy"
+                     REPLACING ==01 MONTO== BY ==04 SUM5==.
+           02 ANTES-DE-CORRESPONDING.
+              03 A-BASE                PIC 9(01).
+              03 A-SUM1                PIC 9(02).
+              03 A-SUM2                PIC 9(02).
+              03 A-SUM3                PIC 9(09).
+              03 A-SUM4                PIC 9(09).
+              03 A-SUM5                PIC S9(07)V99.
+           02 WS-MAX-OP-A.
+      *    Real, independently-chosen business ceilings -- lower than
+      *    each field's own PICTURE capacity (see req044 review note),
+      *    not the PICTURE ceiling itself, or the check could never
+      *    reject anything.
+              03 WS-MAX-BASE            PIC 9(01) VALUE 8.
+              03 WS-MAX-SUM1            PIC 9(02) VALUE 95.
+              03 WS-MAX-SUM2            PIC 9(02) VALUE 95.
+              03 WS-MAX-SUM3            PIC 9(09) VALUE 099999999.
+              03 WS-MAX-SUM4            PIC 9(09) VALUE 099999999.
+           02 WS-RANGO-VALIDO-SW        PIC X(01) VALUE 'Y'.
+              88 RANGO-VALIDO                      VALUE 'Y'.
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'.
-            MOVE 9                      TO BASE OF OPERACION-1.
+            OPEN OUTPUT REJECT-FILE.
+            MOVE 8                      TO BASE OF OPERACION-1.
             MOVE 10                     TO SUM1 OF OPERACION-1.
             MOVE 20                     TO SUM2 OF OPERACION-1.
             MOVE 30                     TO SUM3 OF OPERACION-1.
             MOVE 40                     TO SUM4 OF OPERACION-1.
-            MOVE OP-A OF OPERACION-1    TO OP-A OF OPERACION-2.
+            PERFORM VALIDA-RANGO-OP-A.
+            IF RANGO-VALIDO
+                MOVE OP-A OF OPERACION-1 TO OP-A OF OPERACION-2
+            END-IF.
 
             MOVE 1.9                    TO SUM5 OF OPERACION-1.
             MOVE 1                      TO SUM5 OF OPERACION-2
@@ -78,19 +139,41 @@
                     SUM5 OF OPERACION-2.
 
             ADD BASE OF OPERACION-1     TO BASE OF OPERACION-2
-                ON SIZE ERROR MOVE 0    TO BASE OF OPERACION-2.
+                ON SIZE ERROR
+                    MOVE 'BASE'          TO RJ-CAMPO
+                    MOVE 'ADD ON SIZE ERROR - RECHAZADO' TO RJ-MOTIVO
+                    PERFORM ESCRIBE-RECHAZO
+            END-ADD.
 
             DISPLAY 'BASE: ' BASE OF OPERACION-2.
 
-            ADD CORRESPONDING OPERACION-1
-             TO OPERACION-2.
+            PERFORM GUARDA-ANTES-DE-CORRESPONDING.
+
+            IF RANGO-VALIDO
+                ADD CORRESPONDING OPERACION-1
+                 TO OPERACION-2
+                    ON SIZE ERROR
+                        MOVE 'OPERACION-2'   TO RJ-CAMPO
+                        MOVE 'ADD CORRESPONDING SIZE ERROR - RECHAZADO'
+                                             TO RJ-MOTIVO
+                        PERFORM ESCRIBE-RECHAZO
+                END-ADD
+            END-IF.
+
+            PERFORM AUDITA-ADD-CORRESPONDING.
 
             DISPLAY 'SUM5: ' SUM5 OF OPERACION-2.
 
             MOVE 1.9                    TO SUM5 OF OPERACION-1.
             MOVE 1                      TO SUM5 OF OPERACION-2.
 
-            ADD SUM5 OF OPERACION-1     TO SUM5 OF OPERACION-2 ROUNDED.
+            ADD SUM5 OF OPERACION-1     TO SUM5 OF OPERACION-2 ROUNDED
+                ON SIZE ERROR
+                    MOVE 'SUM5'          TO RJ-CAMPO
+                    MOVE 'ADD ROUNDED SIZE ERROR - RECHAZADO'
+                                         TO RJ-MOTIVO
+                    PERFORM ESCRIBE-RECHAZO
+            END-ADD.
 
             DISPLAY 'SUM5: ' SUM5 OF OPERACION-2.
 
@@ -119,4 +202,63 @@
                     SUM4 OF OPERACION-2
                     ' '
                     SUM5 OF OPERACION-2.
-      
+
+            CLOSE REJECT-FILE.
+
+            STOP RUN.
+
+       GUARDA-ANTES-DE-CORRESPONDING.
+      *    Before-image of OPERACION-2's fields, so the audit trace
+      *    below can show field-by-field exactly what ADD CORRESPONDING
+      *    touched.  OP-A of OPERACION-1/2 lines up name-for-name via
+      *    the shared operacion.cpy group; OP-B's SUM5 now lines up on
+      *    PICTURE too, via the shared moneda.cpy standard (req 049).
+            MOVE BASE OF OPERACION-2         TO A-BASE.
+            MOVE SUM1 OF OPERACION-2         TO A-SUM1.
+            MOVE SUM2 OF OPERACION-2         TO A-SUM2.
+            MOVE SUM3 OF OPERACION-2         TO A-SUM3.
+            MOVE SUM4 OF OPERACION-2         TO A-SUM4.
+            MOVE SUM5 OF OPERACION-2         TO A-SUM5.
+
+       AUDITA-ADD-CORRESPONDING.
+            DISPLAY '----- AUDITORIA DE ADD CORRESPONDING -----'.
+            DISPLAY '  BASE: ' A-BASE ' + ' BASE OF OPERACION-1
+                    ' -> ' BASE OF OPERACION-2.
+            DISPLAY '  SUM1: ' A-SUM1 ' + ' SUM1 OF OPERACION-1
+                    ' -> ' SUM1 OF OPERACION-2.
+            DISPLAY '  SUM2: ' A-SUM2 ' + ' SUM2 OF OPERACION-1
+                    ' -> ' SUM2 OF OPERACION-2.
+            DISPLAY '  SUM3: ' A-SUM3 ' + ' SUM3 OF OPERACION-1
+                    ' -> ' SUM3 OF OPERACION-2.
+            DISPLAY '  SUM4: ' A-SUM4 ' + ' SUM4 OF OPERACION-1
+                    ' -> ' SUM4 OF OPERACION-2.
+            DISPLAY '  SUM5: ' A-SUM5 ' + ' SUM5 OF OPERACION-1
+                    ' -> ' SUM5 OF OPERACION-2.
+
+       VALIDA-RANGO-OP-A.
+            MOVE 'Y'                     TO WS-RANGO-VALIDO-SW.
+            IF BASE OF OPERACION-1 > WS-MAX-BASE
+                MOVE 'N'                 TO WS-RANGO-VALIDO-SW
+            END-IF.
+            IF SUM1 OF OPERACION-1 > WS-MAX-SUM1
+                MOVE 'N'                 TO WS-RANGO-VALIDO-SW
+            END-IF.
+            IF SUM2 OF OPERACION-1 > WS-MAX-SUM2
+                MOVE 'N'                 TO WS-RANGO-VALIDO-SW
+            END-IF.
+            IF SUM3 OF OPERACION-1 > WS-MAX-SUM3
+                MOVE 'N'                 TO WS-RANGO-VALIDO-SW
+            END-IF.
+            IF SUM4 OF OPERACION-1 > WS-MAX-SUM4
+                MOVE 'N'                 TO WS-RANGO-VALIDO-SW
+            END-IF.
+            IF NOT RANGO-VALIDO
+                MOVE 'OP-A'              TO RJ-CAMPO
+                MOVE 'RANGO INVALIDO PARA OP-A - RECHAZADO'
+                                         TO RJ-MOTIVO
+                PERFORM ESCRIBE-RECHAZO
+            END-IF.
+
+       ESCRIBE-RECHAZO.
+            WRITE REJECT-REC.
+
