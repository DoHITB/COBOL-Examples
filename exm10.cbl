@@ -14,21 +14,34 @@
        ID DIVISION.
        PROGRAM-ID. EXM10.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BASE-CTL-FILE ASSIGN TO "EXM10CTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BASE-CTL-FILE.
+        01 BASE-CTL-REC.
+           02 CTL-BASE                PIC 9(01).
+
        WORKING-STORAGE SECTION.
+        01 WS-CTL-STATUS              PIC X(02) VALUE '00'.
         01 VARIABLES.
            02 OPERACION-1.
               03 OP-A.
                  04 BASE                PIC 9(01).
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'.
 
-            MOVE 1                      TO BASE.
+            PERFORM LEE-BASE-ANTERIOR.
 
             DISPLAY 'BASE: ' BASE.
-            
+
             SET BASE UP BY 2.
 
             DISPLAY 'BASE: ' BASE.
@@ -36,3 +49,29 @@
             SET BASE DOWN BY 1.
 
             DISPLAY 'BASE: ' BASE.
+
+            PERFORM GUARDA-BASE-ACTUAL.
+
+            STOP RUN.
+
+       LEE-BASE-ANTERIOR.
+      *    Carries BASE forward from the prior run instead of always
+      *    restarting the counter at 1.  No control file yet (first
+      *    run) falls back to the original starting value.
+            MOVE 1                      TO BASE.
+            OPEN INPUT BASE-CTL-FILE.
+            IF WS-CTL-STATUS = '00'
+                READ BASE-CTL-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CTL-BASE   TO BASE
+                END-READ
+                CLOSE BASE-CTL-FILE
+            END-IF.
+
+       GUARDA-BASE-ACTUAL.
+            MOVE BASE                   TO CTL-BASE.
+            OPEN OUTPUT BASE-CTL-FILE.
+            WRITE BASE-CTL-REC.
+            CLOSE BASE-CTL-FILE.
