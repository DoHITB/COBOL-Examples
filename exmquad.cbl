@@ -0,0 +1,69 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMQUAD - quadratic formula as a single reusable module.       *
+      * Generalizes the RAIZ A/B/C/D COMPUTE that used to be inline in  *
+      * EXM12's MAINLINE, returning both roots plus a no-real-roots     *
+      * indicator so callers don't have to re-derive the discriminant   *
+      * check themselves.                                              *
+      * req047: under -std=ibm in this shop's cobc build, a single      *
+      * compound COMPUTE nesting the numerator (unary-minus plus a      *
+      * decimal SQRT result) and the denominator inside one ROUNDED     *
+      * division statement miscomputed X1/X2 for real-root sets         *
+      * (confirmed against the same expression compiled without         *
+      * -std=ibm, which gave the right answer).  WS-MENOS-B/WS-NUM-X1/  *
+      * WS-NUM-X2/WS-DEN now each hold one intermediate result, so      *
+      * ROUNDED only ever divides two plain working-storage fields.     *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMQUAD.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-D                        PIC S9(08).
+        01 WS-RAIZ-D                   PIC S9(05)V9(04).
+        01 WS-MENOS-B                  PIC S9(08).
+        01 WS-NUM-X1                   PIC S9(08)V9(04).
+        01 WS-NUM-X2                   PIC S9(08)V9(04).
+        01 WS-DEN                      PIC S9(08).
+
+       LINKAGE SECTION.
+        01 LK-A                        PIC S9(08).
+        01 LK-B                        PIC S9(08).
+        01 LK-C                        PIC S9(08).
+        01 LK-X1                       PIC S9(05)V9(04).
+        01 LK-X2                       PIC S9(05)V9(04).
+        01 LK-HAY-RAICES-REALES        PIC X(01).
+           88 HAY-RAICES-REALES                  VALUE 'Y'.
+           88 NO-HAY-RAICES-REALES               VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-A LK-B LK-C
+                                 LK-X1 LK-X2 LK-HAY-RAICES-REALES.
+       MAINLINE.
+            COMPUTE WS-D = (LK-B ** 2) - (4 * LK-A * LK-C).
+
+            IF WS-D < 0
+                SET NO-HAY-RAICES-REALES    TO TRUE
+                MOVE ZEROES                 TO LK-X1 LK-X2
+            ELSE
+                SET HAY-RAICES-REALES       TO TRUE
+                COMPUTE WS-RAIZ-D = FUNCTION SQRT(WS-D)
+                COMPUTE WS-MENOS-B = (0 - LK-B)
+                COMPUTE WS-NUM-X1 = WS-MENOS-B + WS-RAIZ-D
+                COMPUTE WS-NUM-X2 = WS-MENOS-B - WS-RAIZ-D
+                COMPUTE WS-DEN = 2 * LK-A
+                COMPUTE LK-X1 ROUNDED = WS-NUM-X1 / WS-DEN
+                COMPUTE LK-X2 ROUNDED = WS-NUM-X2 / WS-DEN
+            END-IF.
+
+            GOBACK.
