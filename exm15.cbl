@@ -17,6 +17,8 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
         77 TEXTO                   PIC X(20).
+        77 WS-NUM-CUENTA           PIC X(20).
+        77 WS-DIGITOS-VISIBLES     PIC 9(02) VALUE 4.
 
        PROCEDURE DIVISION.
        MAINLINE.       
@@ -40,3 +42,8 @@
                                  BY       'y'.
 
             DISPLAY 'TEXTO: ' TEXTO.
+
+            MOVE '1234567890'                     TO WS-NUM-CUENTA.
+            DISPLAY 'NUM. CUENTA: ' WS-NUM-CUENTA.
+            CALL 'EXMMASK' USING WS-NUM-CUENTA WS-DIGITOS-VISIBLES.
+            DISPLAY 'NUM. CUENTA ENMASCARADO: ' WS-NUM-CUENTA.
