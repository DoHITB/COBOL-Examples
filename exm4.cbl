@@ -32,15 +32,38 @@
               03 FILLER                 PIC X(01) VALUE '/'.
               03 ANYO                   PIC 9(04) VALUE 1990.
         77 CONTADOR-2                   PIC 9(10) VALUE 987654321.
+        77 WS-LOCALE                    PIC X(01) VALUE 'A'.
+        77 WS-NOMBRE-FORMATEADO         PIC X(42) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'
             DISPLAY 'ESTADO INICIAL DE MEMORIA ->'
                     PERSONA
                     '<-'.
-            DISPLAY 'MOVEMOS DATOS'.
-            MOVE NOMBRE-CASTELLANO           TO NOMBRE-AMERICANO.
+
+            DISPLAY 'FORMATO DESEADO (C=CASTELLANO, A=AMERICANO): '.
+            ACCEPT WS-LOCALE                FROM SYSIN.
+
+            CALL 'EXMFMTNM' USING WS-LOCALE
+                                   NOMBRE        OF NOMBRE-CASTELLANO
+                                   S-NOMBRE      OF NOMBRE-CASTELLANO
+                                   P-APELLIDO    OF NOMBRE-CASTELLANO
+                                   S-APELLIDO    OF NOMBRE-CASTELLANO
+                                   WS-NOMBRE-FORMATEADO.
+
+            IF WS-LOCALE = 'A'
+                MOVE NOMBRE     OF NOMBRE-CASTELLANO
+                                                  TO NOMBRE OF
+                                                     NOMBRE-AMERICANO
+                MOVE P-APELLIDO OF NOMBRE-CASTELLANO
+                                                  TO P-APELLIDO OF
+                                                     NOMBRE-AMERICANO
+            END-IF.
+
+            DISPLAY 'NOMBRE FORMATEADO -> '
+                    WS-NOMBRE-FORMATEADO
+                    ' <-'.
 
             DISPLAY 'ESTADO FINAL DE MEMORIA ->'
                     PERSONA
