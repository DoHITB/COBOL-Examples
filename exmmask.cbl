@@ -0,0 +1,51 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMMASK - PII-masking utility built on EXM15's INSPECT         *
+      * CONVERTING technique.  Masks every digit of LK-VALOR except    *
+      * the trailing LK-VISIBLE characters, so callers can redact an    *
+      * account/SSN-style number before it reaches a report or log.    *
+      * WS-LONGITUD is the length of the actual data (FUNCTION TRIM),  *
+      * not the full field -- LK-VALOR is a left-justified,             *
+      * blank-padded field (see EXM15), so masking against the full    *
+      * field length would count trailing padding as "visible" data    *
+      * and mask real digits that belong in the visible tail instead.  *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMMASK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-LONGITUD                 PIC 9(02).
+        01 WS-MASK-LEN                 PIC S9(02).
+
+       LINKAGE SECTION.
+        01 LK-VALOR                    PIC X(20).
+        01 LK-VISIBLE                  PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-VALOR LK-VISIBLE.
+       MAINLINE.
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-VALOR))
+                                             TO WS-LONGITUD.
+            COMPUTE WS-MASK-LEN = WS-LONGITUD - LK-VISIBLE.
+
+      *    WS-MASK-LEN must be signed -- an unsigned field would store
+      *    the absolute value when LK-VISIBLE exceeds WS-LONGITUD,
+      *    falsely testing > 0 and masking a character that should be
+      *    fully visible.
+            IF WS-MASK-LEN > 0 AND WS-LONGITUD > LK-VISIBLE
+                INSPECT LK-VALOR(1:WS-MASK-LEN)
+                    CONVERTING '0123456789' TO 'XXXXXXXXXX'
+            END-IF.
+
+            GOBACK.
