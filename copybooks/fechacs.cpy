@@ -0,0 +1,10 @@
+      *****************************************************************
+      * FECHA-CS - century-safe date group.  Every program that needs *
+      * a day/month/4-digit-year date (after windowing a 2-digit year *
+      * through EXMFCENT if that is where it came from) should carry  *
+      * the date in this layout instead of inventing its own.         *
+      *****************************************************************
+       01 FECHA-CS.
+          02 FCS-DIA                PIC 9(02).
+          02 FCS-MES                PIC 9(02).
+          02 FCS-ANYO               PIC 9(04).
