@@ -0,0 +1,14 @@
+      *****************************************************************
+      * MONEDA - shop-wide standard PICTURE for currency/decimal       *
+      * fields.  One definition so rounding and decimal alignment      *
+      * can't silently drift between programs the way EXM8's OP-B/     *
+      * SUM5 did (PIC 9(01)V9 in OPERACION-1 vs PIC 9(01), no decimal   *
+      * at all, in OPERACION-2) -- see req 049.  Signed, 2 decimal      *
+      * places (cents), 7 integer digits.                              *
+      *                                                                *
+      * Ships at level 01; callers nest it with COPY REPLACING the      *
+      * same way operacion.cpy's OP-A is reused (see EXM7/EXM8/EXM9/    *
+      * EXM10 for the pattern) so every monetary field in the shop      *
+      * shares this PICTURE instead of a program-local ad hoc one.      *
+      *****************************************************************
+       01 MONTO                      PIC S9(07)V99.
