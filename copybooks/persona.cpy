@@ -0,0 +1,19 @@
+      *****************************************************************
+      * PERSONA - employee master record layout.                     *
+      * Shared by every program that reads, writes or reports on the *
+      * personnel file (born out of EXM2/EXM3).  Keep every program  *
+      * that touches personnel data on this one copybook instead of  *
+      * carrying its own private copy of the group.                  *
+      *****************************************************************
+       01 PERSONA.
+          02 ID-EMPLEADO            PIC 9(06).
+          02 NOMBRE-COMPLETO.
+             03 NOMBRE              PIC X(10).
+             03 P-APELLIDO          PIC X(10).
+          02 F-NACIMIENTO.
+             03 DIA                 PIC 9(02).
+             03 FILLER              PIC X(01) VALUE '/'.
+             03 MES                 PIC 9(02).
+             03 FILLER              PIC X(01) VALUE '/'.
+             03 ANYO                PIC 9(04).
+          02 FILLER                 PIC X(10).
