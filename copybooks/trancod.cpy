@@ -0,0 +1,11 @@
+      *****************************************************************
+      * TRANCOD - transaction-code control table record layout.       *
+      * Each row is a prohibited-code range (TC-DESDE thru TC-HASTA)  *
+      * instead of the VALUE 11 THRU 80 literal that used to be       *
+      * compiled into EXM17/19/20's INT-PROHIBIDO 88-level.  Add rows *
+      * to TRANCOD.DAT to change the prohibited ranges without a      *
+      * recompile.                                                    *
+      *****************************************************************
+       01 TRANCOD-REC.
+          02 TC-DESDE               PIC 9(02).
+          02 TC-HASTA               PIC 9(02).
