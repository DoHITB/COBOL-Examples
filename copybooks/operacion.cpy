@@ -0,0 +1,21 @@
+      *****************************************************************
+      * OP-A - shared transaction operand-group layout.               *
+      * One definition for the BASE/SUM1-4 fields so EXM7, EXM8, EXM9 *
+      * (and the ledger batch built from them) can't silently disagree*
+      * on field sizes the way BASE (PIC 9(01) here vs. PIC 9(09) in  *
+      * EXM11's unrelated check-digit demo) used to.                  *
+      *                                                                *
+      * Ships at levels 01/02; callers nest it with COPY REPLACING to *
+      * bump every level by however much their including group needs *
+      * (see EXM7/EXM8/EXM9/EXM10 for the pattern).  OP-B/SUM5 stays  *
+      * program-local but now COPYs the shared copybooks/moneda.cpy   *
+      * currency standard (see req 049) instead of an ad hoc PICTURE, *
+      * so the ADD CORRESPONDING demo in EXM8 no longer relies on two *
+      * mismatched PICTUREs happening to line up.                     *
+      *****************************************************************
+       01 OP-A.
+          02 BASE                    PIC 9(01).
+          02 SUM1                    PIC 9(02).
+          02 SUM2                    PIC 9(02).
+          02 SUM3                    PIC 9(09).
+          02 SUM4                    PIC 9(09).
