@@ -0,0 +1,9 @@
+      *****************************************************************
+      * RUNLOG - one entry per job-step execution, appended to the   *
+      * shop's run-history audit file (RUNLOG.DAT) by EXMRUNLG.      *
+      *****************************************************************
+       01 RUNLOG-REC.
+          02 RL-PROGRAMA             PIC X(08).
+          02 RL-FECHA                PIC 9(08).
+          02 RL-TIEMPO               PIC 9(08).
+          02 RL-RETCODE              PIC 9(04).
