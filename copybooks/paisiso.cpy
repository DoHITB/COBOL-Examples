@@ -0,0 +1,7 @@
+      *****************************************************************
+      * PAISISO - ISO-3166 alpha-3 country-code reference record.     *
+      * One row per valid code; add rows to PAISISO.DAT to extend the *
+      * reference list without a recompile.                           *
+      *****************************************************************
+       01 PAISISO-REC.
+          02 PI-CODIGO              PIC X(03).
