@@ -0,0 +1,134 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXM24 - personnel inquiry.  EXM2 only ever DISPLAYs the one    *
+      * hardcoded PERSONA record it was compiled with.  Now that      *
+      * PERSONA-FILE is a real indexed file, this is an inquiry        *
+      * transaction keyed on P-APELLIDO (not the RECORD KEY) so the    *
+      * caller gets a live lookup instead of a recompile.  Like        *
+      * EXM19/EXM20's batch-of-requests SYSIN deck, each inquiry is    *
+      * one line of input (one apellido per line); real CICS/SCREEN   *
+      * SECTION front-ends are outside GnuCOBOL's dialect here, so     *
+      * this gives the same menu-driven, one-request-at-a-time shape  *
+      * a 3270 inquiry transaction would, run as a console/batch job. *
+      * Since P-APELLIDO isn't the RECORD KEY, each inquiry is a       *
+      * sequential scan of PERSONA-FILE (same ACCESS DYNAMIC START +  *
+      * READ NEXT RECORD technique as EXM22's VERIFICA-DUPLICADO), and *
+      * every matching employee is shown, since a surname is not      *
+      * guaranteed unique.                                             *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXM24.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONA-FILE ASSIGN TO "PERSONA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-EMPLEADO
+               FILE STATUS IS WS-PERSONA-STATUS.
+           SELECT ENTRADA-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONA-FILE.
+           COPY "persona.cpy".
+
+       FD  ENTRADA-FILE.
+        01 ENTRADA-REC.
+           02 CO-APELLIDO             PIC X(10).
+
+       WORKING-STORAGE SECTION.
+        01 WS-PERSONA-STATUS          PIC X(02) VALUE '00'.
+        01 WS-ENTRADA-STATUS          PIC X(02) VALUE '00'.
+        01 WS-ENTRADA-EOF-SW          PIC X(01) VALUE 'N'.
+           88 FIN-ENTRADA                        VALUE 'Y'.
+        01 WS-SCAN-EOF-SW              PIC X(01) VALUE 'N'.
+           88 FIN-SCAN-PERSONAL                   VALUE 'Y'.
+        01 WS-TOTAL-CONSULTAS          PIC 9(07) VALUE ZEROES.
+        01 WS-TOTAL-ENCONTRADOS        PIC 9(07) VALUE ZEROES.
+        01 WS-COINCIDENCIAS-SW         PIC X(01) VALUE 'N'.
+           88 HAY-COINCIDENCIAS                   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            OPEN INPUT PERSONA-FILE.
+            IF WS-PERSONA-STATUS NOT = '00'
+                DISPLAY '*** NO SE PUDO ABRIR PERSONA-FILE - STATUS: '
+                        WS-PERSONA-STATUS ' ***'
+                MOVE 16                      TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            OPEN INPUT ENTRADA-FILE.
+            IF WS-ENTRADA-STATUS NOT = '00'
+                DISPLAY '*** NO SE PUDO ABRIR ENTRADA-FILE - STATUS: '
+                        WS-ENTRADA-STATUS ' ***'
+                CLOSE PERSONA-FILE
+                MOVE 16                      TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            PERFORM UNTIL FIN-ENTRADA
+                READ ENTRADA-FILE
+                    AT END
+                        SET FIN-ENTRADA    TO TRUE
+                    NOT AT END
+                        PERFORM PROCESA-CONSULTA
+                END-READ
+            END-PERFORM.
+
+            CLOSE PERSONA-FILE.
+            CLOSE ENTRADA-FILE.
+
+            DISPLAY 'TOTAL DE CONSULTAS: '     WS-TOTAL-CONSULTAS.
+            DISPLAY 'TOTAL EMPLEADOS ENCONTRADOS: '
+                    WS-TOTAL-ENCONTRADOS.
+            STOP RUN.
+
+       PROCESA-CONSULTA.
+            ADD 1                        TO WS-TOTAL-CONSULTAS.
+            DISPLAY '----- CONSULTA POR APELLIDO: '
+                    CO-APELLIDO ' -----'.
+            MOVE 'N'                     TO WS-COINCIDENCIAS-SW.
+            MOVE ZEROES                  TO ID-EMPLEADO.
+            MOVE 'N'                     TO WS-SCAN-EOF-SW.
+            START PERSONA-FILE KEY IS NOT LESS THAN ID-EMPLEADO
+                INVALID KEY
+                    SET FIN-SCAN-PERSONAL TO TRUE
+            END-START.
+            PERFORM UNTIL FIN-SCAN-PERSONAL
+                READ PERSONA-FILE NEXT RECORD
+                    AT END
+                        SET FIN-SCAN-PERSONAL TO TRUE
+                    NOT AT END
+                        IF P-APELLIDO = CO-APELLIDO
+                            SET HAY-COINCIDENCIAS TO TRUE
+                            ADD 1             TO WS-TOTAL-ENCONTRADOS
+                            DISPLAY '  ID: ' ID-EMPLEADO
+                                    '  NOMBRE: ' NOMBRE
+                                    '  APELLIDO: ' P-APELLIDO
+                                    '  NACIMIENTO: ' DIA '/' MES
+                                    '/' ANYO
+                        END-IF
+                END-READ
+            END-PERFORM.
+            IF NOT HAY-COINCIDENCIAS
+                DISPLAY '  *** NINGUN EMPLEADO ENCONTRADO CON '
+                        'APELLIDO: ' CO-APELLIDO ' ***'
+            END-IF.
