@@ -1,49 +1,147 @@
-      *****************************************************************
-      *                                                               *
-      * This software have been developed under GNU GPL v3 License.   *
-      *   That means, no closed distribution of this software is      *
-      *   allowed.                                                    *
-      *                                                               *
-      * Please refer to the License text here:                        *
-      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
-      *                                                               *
-      * For any comment, suggestion or similar, you can reach me via  *
-      * mail on "doscar.sole@gmail.com"                               *
-      *                                                               *
-      *****************************************************************
-       ID DIVISION.
-       PROGRAM-ID. EXM19.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01 VARIABLES.
-           02 INTERRUPTOR-1        PIC 9(02) VALUE 2.
-              88 INT-CINCO                   VALUE 5.
-              88 INT-1-CIFRA                 VALUE 0 THRU 9.
-              88 INT-2-CIFRA                 VALUE 10 THRU 99.
-              88 INT-PAR                     VALUE 0, 2, 4, 6, 8, 10.
-              88 INT-IMPAR                   VALUE 1 3 5 7 9.
-              88 INT-PROHIBIDO               VALUE 11 THRU 80.
-
-
-       PROCEDURE DIVISION.
-       MAINLINE.       
-            DISPLAY 'INICIO DEL PROGRAMA'.
-            DISPLAY 'VALOR INCIAL: ' INTERRUPTOR-1.
-
-            ACCEPT INTERRUPTOR-1            FROM SYSIN.
-
-            IF INT-PROHIBIDO
-              DISPLAY 'NUMERO PROHIBIDO'
-            END-IF.
-
-            IF INT-CINCO AND INT-IMPAR OR INT-1-CIFRA
-              DISPLAY 'CINCO, IMPAR, UNA CIFRA'
-            END-IF.
-
-            IF INTERRUPTOR-1 > 20 AND 
-               INTERRUPTOR-1 < 50
-              DISPLAY 'ENTRE 20 Y 50'
-            ELSE
-              DISPLAY 'FUERA DE RANGO'
-            END-IF.
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * Batch driver: reads a whole deck of INTERRUPTOR-1 values from  *
+      * SYSIN (one per card) instead of a single interactive ACCEPT,   *
+      * same PERFORM UNTIL end-of-file pattern EXM6 uses for FACTOR.    *
+      * A card that isn't numeric is rejected rather than re-prompted  *
+      * -- there is no operator to re-prompt in a batch run -- which   *
+      * reconciles req 021's edit-check with this batch conversion.    *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXM19.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+           SELECT RECHAZO-FILE ASSIGN TO "EXM19RPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECHAZO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-FILE.
+        01 ENTRADA-REC.
+           02 EN-INTERRUPTOR-1      PIC X(02).
+
+       FD  RECHAZO-FILE.
+        01 RECHAZO-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01 VARIABLES.
+           02 INTERRUPTOR-1        PIC 9(02) VALUE 2.
+              88 INT-CINCO                   VALUE 5.
+              88 INT-1-CIFRA                 VALUE 0 THRU 9.
+              88 INT-2-CIFRA                 VALUE 10 THRU 99.
+              88 INT-PAR                     VALUE 0, 2, 4, 6, 8, 10.
+              88 INT-IMPAR                   VALUE 1 3 5 7 9.
+        01 WS-PROHIBIDO-SW         PIC X(01) VALUE 'N'.
+           88 WS-PROHIBIDO                   VALUE 'Y'.
+        01 WS-ENTRADA-STATUS       PIC X(02) VALUE '00'.
+        01 WS-ENTRADA-EOF-SW       PIC X(01) VALUE 'N'.
+           88 FIN-ENTRADA                    VALUE 'Y'.
+        01 WS-RECHAZO-STATUS       PIC X(02) VALUE '00'.
+        01 WS-TOTAL-LEIDOS         PIC 9(07) VALUE ZEROES.
+        01 WS-TOTAL-ACEPTADOS      PIC 9(07) VALUE ZEROES.
+        01 WS-TOTAL-RECHAZOS       PIC 9(07) VALUE ZEROES.
+        01 WS-FECHA-HORA.
+           02 WS-FECHA             PIC 9(08).
+           02 WS-HORA              PIC 9(08).
+        01 WS-MOTIVO-RECHAZO       PIC X(20) VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            OPEN INPUT ENTRADA-FILE.
+            IF WS-ENTRADA-STATUS NOT = '00'
+                DISPLAY '*** NO SE PUDO ABRIR ENTRADA-FILE - STATUS: '
+                        WS-ENTRADA-STATUS ' ***'
+                MOVE 16                      TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            OPEN EXTEND RECHAZO-FILE.
+            IF WS-RECHAZO-STATUS = '35'
+                OPEN OUTPUT RECHAZO-FILE
+            END-IF.
+
+            PERFORM UNTIL FIN-ENTRADA
+                READ ENTRADA-FILE
+                    AT END
+                        SET FIN-ENTRADA    TO TRUE
+                    NOT AT END
+                        PERFORM PROCESA-INTERRUPTOR
+                END-READ
+            END-PERFORM.
+
+            CLOSE ENTRADA-FILE.
+            CLOSE RECHAZO-FILE.
+
+            DISPLAY 'TOTAL DE TARJETAS LEIDAS: '    WS-TOTAL-LEIDOS.
+            DISPLAY 'TOTAL DE TRANSACCIONES ACEPTADAS: '
+                    WS-TOTAL-ACEPTADOS.
+            DISPLAY 'TOTAL DE TRANSACCIONES RECHAZADAS: '
+                    WS-TOTAL-RECHAZOS.
+            STOP RUN.
+
+       PROCESA-INTERRUPTOR.
+            ADD 1                        TO WS-TOTAL-LEIDOS.
+
+            IF EN-INTERRUPTOR-1 IS NOT NUMERIC
+                DISPLAY '  *** TARJETA NO NUMERICA RECHAZADA: >'
+                        EN-INTERRUPTOR-1 '<'
+                MOVE 'NO NUMERICO'          TO WS-MOTIVO-RECHAZO
+                PERFORM ESCRIBE-RECHAZO
+                EXIT PARAGRAPH
+            END-IF.
+
+            MOVE EN-INTERRUPTOR-1        TO INTERRUPTOR-1.
+            DISPLAY 'INTERRUPTOR-1: '     INTERRUPTOR-1.
+
+            CALL 'EXMTRCOD' USING INTERRUPTOR-1 WS-PROHIBIDO-SW.
+
+            IF WS-PROHIBIDO
+                DISPLAY '  NUMERO PROHIBIDO'
+                MOVE 'CODIGO PROHIBIDO'      TO WS-MOTIVO-RECHAZO
+                PERFORM ESCRIBE-RECHAZO
+                EXIT PARAGRAPH
+            END-IF.
+
+            ADD 1                        TO WS-TOTAL-ACEPTADOS.
+
+            IF INT-CINCO AND INT-IMPAR OR INT-1-CIFRA
+                DISPLAY '  CINCO, IMPAR, UNA CIFRA'
+            END-IF.
+
+            IF INTERRUPTOR-1 > 20 AND
+               INTERRUPTOR-1 < 50
+                DISPLAY '  ENTRE 20 Y 50'
+            ELSE
+                DISPLAY '  FUERA DE RANGO'
+            END-IF.
+
+       ESCRIBE-RECHAZO.
+            ADD 1                        TO WS-TOTAL-RECHAZOS.
+            ACCEPT WS-FECHA                 FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA                  FROM TIME.
+            MOVE SPACES                     TO RECHAZO-REC.
+            STRING 'FECHA=' WS-FECHA ' HORA=' WS-HORA
+                   ' INTERRUPTOR-1=' EN-INTERRUPTOR-1
+                   ' MOTIVO=' WS-MOTIVO-RECHAZO
+                   DELIMITED BY SIZE INTO RECHAZO-REC
+            END-STRING.
+            WRITE RECHAZO-REC.
