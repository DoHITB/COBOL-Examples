@@ -0,0 +1,141 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXM25 - data-dictionary cross-reference report.  COBOL has no *
+      * way to introspect PICTURE clauses out of other source files   *
+      * at runtime, so this reads a maintained data-dictionary extract*
+      * (program/field-name/PICTURE triples pulled off our sources,   *
+      * DICCDAT.DAT) the same way EXM17/19/20's control-table requests*
+      * read a maintained lookup file instead of hardcoding values.   *
+      * Every field name is tracked in a WORKING-STORAGE table keyed  *
+      * by a linear scan (small dictionary, same approach as the      *
+      * other control-table lookups in this suite); the first PICTURE *
+      * seen for a field is its baseline, and any later record naming *
+      * the same field with a different PICTURE is flagged immediately*
+      * and again in the end-of-job summary -- e.g. BASE is PIC 9(01) *
+      * in the shared OP-A copybook (EXM7/8/9/10) but PIC 9(09) in    *
+      * EXM11/EXM12's unrelated, intentionally-local demos.            *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXM25.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DICC-FILE ASSIGN TO "DICCDAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DICC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DICC-FILE.
+        01 DICC-REC.
+           02 DD-PROGRAMA             PIC X(08).
+           02 DD-CAMPO                PIC X(15).
+           02 DD-PICTURE              PIC X(15).
+
+       WORKING-STORAGE SECTION.
+        01 WS-DICC-STATUS             PIC X(02) VALUE '00'.
+        01 WS-DICC-EOF-SW             PIC X(01) VALUE 'N'.
+           88 FIN-DICCIONARIO                    VALUE 'Y'.
+        01 WS-TOTAL-LEIDOS             PIC 9(04) VALUE ZEROES.
+        01 WS-TOTAL-CAMPOS             PIC 9(04) VALUE ZEROES.
+        01 WS-TOTAL-INCONSISTENCIAS    PIC 9(04) VALUE ZEROES.
+        01 WS-IDX                      PIC 9(04) VALUE ZEROES.
+        01 WS-ENCONTRADO-SW            PIC X(01) VALUE 'N'.
+           88 CAMPO-ENCONTRADO                   VALUE 'Y'.
+        01 TABLA-CAMPOS.
+           02 TC-ENTRADA OCCURS 100 TIMES.
+              03 TC-CAMPO              PIC X(15).
+              03 TC-PICTURE            PIC X(15).
+              03 TC-PROGRAMA-1         PIC X(08).
+              03 TC-INCONSISTENTE      PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            OPEN INPUT DICC-FILE.
+            IF WS-DICC-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR DICCDAT.DAT - STATUS: '
+                        WS-DICC-STATUS
+                GO TO FIN-MAINLINE
+            END-IF.
+
+            PERFORM UNTIL FIN-DICCIONARIO
+                READ DICC-FILE
+                    AT END
+                        SET FIN-DICCIONARIO TO TRUE
+                    NOT AT END
+                        PERFORM PROCESA-REGISTRO-DICC
+                END-READ
+            END-PERFORM.
+
+            CLOSE DICC-FILE.
+
+            PERFORM IMPRIME-RESUMEN.
+
+       FIN-MAINLINE.
+            STOP RUN.
+
+       PROCESA-REGISTRO-DICC.
+            ADD 1                        TO WS-TOTAL-LEIDOS.
+            PERFORM BUSCA-CAMPO.
+            IF CAMPO-ENCONTRADO
+                IF TC-PICTURE(WS-IDX) NOT = DD-PICTURE
+                    IF TC-INCONSISTENTE(WS-IDX) = 'N'
+                        MOVE 'Y'         TO TC-INCONSISTENTE(WS-IDX)
+                        ADD 1            TO WS-TOTAL-INCONSISTENCIAS
+                    END-IF
+                    DISPLAY '  *** INCONSISTENCIA: CAMPO ' DD-CAMPO
+                            ' ES ' DD-PICTURE ' EN ' DD-PROGRAMA
+                            ' PERO ' TC-PICTURE(WS-IDX) ' EN '
+                            TC-PROGRAMA-1(WS-IDX) ' ***'
+                END-IF
+            ELSE
+                MOVE DD-CAMPO            TO TC-CAMPO(WS-IDX)
+                MOVE DD-PICTURE          TO TC-PICTURE(WS-IDX)
+                MOVE DD-PROGRAMA         TO TC-PROGRAMA-1(WS-IDX)
+                MOVE WS-IDX              TO WS-TOTAL-CAMPOS
+            END-IF.
+
+       BUSCA-CAMPO.
+            MOVE 'N'                     TO WS-ENCONTRADO-SW.
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-TOTAL-CAMPOS OR CAMPO-ENCONTRADO
+                IF TC-CAMPO(WS-IDX) = DD-CAMPO
+                    SET CAMPO-ENCONTRADO TO TRUE
+                END-IF
+            END-PERFORM.
+      *    PERFORM VARYING's test-before semantics increment WS-IDX
+      *    one more time after the body sets CAMPO-ENCONTRADO, so on a
+      *    match it still needs pulling back to the matched slot.
+            IF CAMPO-ENCONTRADO
+                SUBTRACT 1               FROM WS-IDX
+            END-IF.
+
+       IMPRIME-RESUMEN.
+            DISPLAY ' '.
+            DISPLAY '----- RESUMEN DICCIONARIO DE DATOS -----'.
+            DISPLAY 'REGISTROS LEIDOS: '      WS-TOTAL-LEIDOS.
+            DISPLAY 'CAMPOS DISTINTOS: '      WS-TOTAL-CAMPOS.
+            DISPLAY 'CAMPOS INCONSISTENTES: ' WS-TOTAL-INCONSISTENCIAS.
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-TOTAL-CAMPOS
+                IF TC-INCONSISTENTE(WS-IDX) = 'Y'
+                    DISPLAY '  *** REVISAR CAMPO: ' TC-CAMPO(WS-IDX)
+                            ' (PICTURE BASE: ' TC-PICTURE(WS-IDX)
+                            ', PRIMER PROGRAMA: '
+                            TC-PROGRAMA-1(WS-IDX) ') ***'
+                END-IF
+            END-PERFORM.
