@@ -45,3 +45,9 @@
                     'DE CONT-Z: >'
                     CONT-DISPLAY
                     '<'.
+
+            CALL 'EXMLJUST' USING CONT-Z.
+
+            DISPLAY 'CONT-Z JUSTIFICADO CON EXMLJUST: >'
+                    CONT-Z
+                    '<'.
