@@ -0,0 +1,40 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMLJUST - generalizes EXM16's leading-space strip (INSPECT    *
+      * TALLYING FOR LEADING SPACES + reference modification) into a   *
+      * reusable left-justify routine for any ZZZ,ZZZ,ZZ9-style edited  *
+      * numeric-display field.                                         *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMLJUST.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-ESPACIOS                 PIC 9(02) VALUE ZEROES.
+        01 WS-TEMPORAL                 PIC X(11).
+
+       LINKAGE SECTION.
+        01 LK-CAMPO                    PIC X(11).
+
+       PROCEDURE DIVISION USING LK-CAMPO.
+       MAINLINE.
+            MOVE 0                      TO WS-ESPACIOS.
+            INSPECT LK-CAMPO TALLYING WS-ESPACIOS FOR LEADING SPACES.
+
+            IF WS-ESPACIOS > 0
+                MOVE LK-CAMPO(WS-ESPACIOS + 1:) TO WS-TEMPORAL
+                MOVE WS-TEMPORAL                TO LK-CAMPO
+            END-IF.
+
+            GOBACK.
