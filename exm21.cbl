@@ -0,0 +1,371 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXM21 - ledger posting batch.  Generalizes the BASE/SUM1-4    *
+      * arithmetic EXM7/EXM8/EXM9 ran against hardcoded literals into  *
+      * a real file-driven transaction-total ledger: every record on  *
+      * TRANLEDG-FILE is posted with ADD CORRESPONDING (the same      *
+      * technique EXM8 demonstrates) into a running OP-A total, and a  *
+      * control-total report is printed at end of job. Checkpoint/    *
+      * restart: EXM21CKP.DAT carries the count of TRANLEDG-FILE       *
+      * records already consumed (CKP-ULTIMO-LEIDO) plus the running   *
+      * totals and transaction count at that point, same persist-a-    *
+      * control-record pattern as EXM10's BASE-CTL-FILE. A restart     *
+      * skips exactly that many records by file position rather than  *
+      * by account/date -- two distinct transactions can legitimately  *
+      * share the same account and date, so that business key can't   *
+      * double as a unique record identifier (req039 review).         *
+      * req036: the final control totals used to only ever reach the  *
+      * console via IMPRIME-CONTROL-TOTAL's DISPLAYs.  GENERA-EXTRACTO*
+      * -GL now also writes them to EXM21GL.DAT in the fixed-width    *
+      * layout the general-ledger upload expects, so nobody has to    *
+      * retype the DISPLAY output by hand.                            *
+      * req039: VERIFICA-TOTAL-ARCHIVO makes a second, fully independent*
+      * read pass over TRANLEDG-FILE -- its own OPEN/READ/CLOSE, not    *
+      * PROCESA-REGISTRO's -- counting/hashing/summing every record     *
+      * regardless of skip/post classification.  IMPRIME-RECONCILIACION*
+      * compares that against WS-TOTALES (the running posted total,     *
+      * carried forward across checkpoints) and against PROCESADOS +    *
+      * SALTADOS.  An earlier version compared counters that were all   *
+      * incremented inside the same exhaustive IF/ELSE it was supposed  *
+      * to be checking, which made it a tautology that could never      *
+      * catch a real dropped/duplicated transaction -- comparing        *
+      * against a genuinely separate code path fixes that.              *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXM21.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANLEDG-FILE ASSIGN TO "TRANLEDG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EXM21CKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "EXM21GL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLEDG-FILE.
+        01 TRANLEDG-REC.
+           02 TL-CUENTA               PIC 9(06).
+           02 TL-FECHA                PIC 9(08).
+           COPY "operacion.cpy"
+               REPLACING ==01 OP-A==  BY ==02 OP-A==
+                         ==02 BASE==  BY ==03 BASE==
+                         ==02 SUM1==  BY ==03 SUM1==
+                         ==02 SUM2==  BY ==03 SUM2==
+                         ==02 SUM3==  BY ==03 SUM3==
+                         ==02 SUM4==  BY ==03 SUM4==.
+
+       FD  CHECKPOINT-FILE.
+        01 CHECKPOINT-REC.
+           02 CKP-ESTADO               PIC X(01).
+      *    CKP-ULTIMO-LEIDO is the count of TRANLEDG-FILE records
+      *    consumed (read, in file order) by the run that wrote this
+      *    checkpoint -- the actual restart key (req039 review).  A
+      *    (TL-CUENTA, TL-FECHA) business-key comparison looked like a
+      *    unique transaction identifier but isn't: two distinct
+      *    legitimate transactions on the same account on the same
+      *    date -- normal for a ledger -- would silently collide and
+      *    the second would never post.  CKP-ULTIMA-CUENTA/CKP-ULTIMA-
+      *    FECHA stay as a human-readable "last transaction posted"
+      *    label only; they are never compared against.
+           02 CKP-ULTIMO-LEIDO         PIC 9(08).
+           02 CKP-ULTIMA-CUENTA        PIC 9(06).
+           02 CKP-ULTIMA-FECHA         PIC 9(08).
+           02 CKP-CONTADOR             PIC 9(08).
+      *    OP-A here carries the running batch totals persisted across
+      *    checkpoints, not a single TRANLEDG-REC -- it is widened to
+      *    match WS-TOTALES below (req039 review) rather than COPYing
+      *    operacion.cpy's per-record sizing, so the whole-group MOVEs
+      *    to/from WS-TOTALES in LEE-CHECKPOINT-ANTERIOR and
+      *    ESCRIBE-CHECKPOINT stay byte-layout compatible.
+           02 OP-A.
+              03 BASE                 PIC 9(09).
+              03 SUM1                 PIC 9(09).
+              03 SUM2                 PIC 9(09).
+              03 SUM3                 PIC 9(13).
+              03 SUM4                 PIC 9(13).
+
+       FD  GL-EXTRACT-FILE.
+        01 GL-REC.
+           02 GL-FECHA                PIC 9(08).
+           02 GL-TRANSACCIONES        PIC 9(08).
+           02 GL-BASE                 PIC 9(09).
+           02 GL-SUM1                 PIC 9(09).
+           02 GL-SUM2                 PIC 9(09).
+           02 GL-SUM3                 PIC 9(13).
+           02 GL-SUM4                 PIC 9(13).
+           02 FILLER                  PIC X(41).
+
+       WORKING-STORAGE SECTION.
+        01 WS-TRAN-STATUS             PIC X(02) VALUE '00'.
+        01 WS-TRAN-EOF-SW             PIC X(01) VALUE 'N'.
+           88 FIN-TRANSACCIONES                 VALUE 'Y'.
+        01 WS-CKP-STATUS               PIC X(02) VALUE '00'.
+        01 WS-GL-STATUS                PIC X(02) VALUE '00'.
+        01 WS-FECHA-EXTRACTO           PIC 9(08) VALUE ZEROES.
+        01 CONTADOR-TRANSACCIONES     PIC 9(08) VALUE ZEROES.
+        01 WS-ULTIMO-LEIDO-CKP        PIC 9(08) VALUE ZEROES.
+        01 WS-ULTIMA-CUENTA-CKP       PIC 9(06) VALUE ZEROES.
+        01 WS-ULTIMA-FECHA-CKP        PIC 9(08) VALUE ZEROES.
+        01 WS-TOTAL-LEIDOS             PIC 9(08) VALUE ZEROES.
+        01 WS-TOTAL-PROCESADOS        PIC 9(08) VALUE ZEROES.
+        01 WS-TOTAL-SALTADOS           PIC 9(08) VALUE ZEROES.
+        01 WS-HASH-LEIDO                PIC 9(10) VALUE ZEROES.
+        01 WS-HASH-PROCESADO            PIC 9(10) VALUE ZEROES.
+        01 WS-HASH-SALTADO              PIC 9(10) VALUE ZEROES.
+        01 WS-HASH-CONTABILIZADO        PIC 9(10) VALUE ZEROES.
+      *    Independently counted/summed straight off TRANLEDG-FILE in
+      *    VERIFICA-TOTAL-ARCHIVO's own read pass -- not touched by
+      *    PROCESA-REGISTRO's IF/ELSE -- so IMPRIME-RECONCILIACION has
+      *    something to compare WS-TOTALES against that isn't itself
+      *    built from the very read loop being verified (req039
+      *    review: the old LEIDOS = PROCESADOS + SALTADOS check was a
+      *    tautology, since all three were incremented at the one
+      *    exhaustive decision point it was supposed to be checking).
+        01 WS-ARCHIVO-REGISTROS         PIC 9(08) VALUE ZEROES.
+        01 WS-ARCHIVO-HASH              PIC 9(10) VALUE ZEROES.
+        01 WS-ARCHIVO-TOTALES.
+           02 OP-A.
+              03 BASE                 PIC 9(09).
+              03 SUM1                 PIC 9(09).
+              03 SUM2                 PIC 9(09).
+              03 SUM3                 PIC 9(13).
+              03 SUM4                 PIC 9(13).
+      *    A running total over the whole nightly TRANLEDG-FILE, not a
+      *    single record -- operacion.cpy's per-record PICTUREs (e.g.
+      *    BASE PIC 9(01)) are far too narrow to accumulate into at
+      *    real batch volume, so these fields are defined locally with
+      *    OP-A's field names (for ADD CORRESPONDING/MOVE CORRESPONDING
+      *    compatibility with TRANLEDG-REC) but wider PICTUREs.
+        01 WS-TOTALES.
+           02 OP-A.
+              03 BASE                 PIC 9(09).
+              03 SUM1                 PIC 9(09).
+              03 SUM2                 PIC 9(09).
+              03 SUM3                 PIC 9(13).
+              03 SUM4                 PIC 9(13).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            PERFORM LEE-CHECKPOINT-ANTERIOR.
+
+            OPEN INPUT TRANLEDG-FILE.
+            IF WS-TRAN-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR TRANLEDG.DAT - STATUS: '
+                        WS-TRAN-STATUS
+                GO TO FIN-MAINLINE
+            END-IF.
+
+            PERFORM UNTIL FIN-TRANSACCIONES
+                READ TRANLEDG-FILE
+                    AT END
+                        SET FIN-TRANSACCIONES   TO TRUE
+                    NOT AT END
+                        PERFORM PROCESA-REGISTRO
+                END-READ
+            END-PERFORM.
+
+            CLOSE TRANLEDG-FILE.
+
+            PERFORM VERIFICA-TOTAL-ARCHIVO.
+
+            PERFORM IMPRIME-CONTROL-TOTAL.
+            PERFORM IMPRIME-RECONCILIACION.
+            PERFORM GENERA-EXTRACTO-GL.
+            PERFORM MARCA-CHECKPOINT-COMPLETO.
+
+       FIN-MAINLINE.
+            STOP RUN.
+
+       PROCESA-REGISTRO.
+            ADD 1                          TO WS-TOTAL-LEIDOS.
+            ADD TL-CUENTA                  TO WS-HASH-LEIDO.
+      *    Restart key is WS-TOTAL-LEIDOS's read position, not the
+      *    (TL-CUENTA, TL-FECHA) business key -- see CHECKPOINT-REC's
+      *    CKP-ULTIMO-LEIDO comment (req039 review).
+            IF WS-TOTAL-LEIDOS <= WS-ULTIMO-LEIDO-CKP
+                DISPLAY '  SALTANDO TRANSACCION YA PROCESADA: '
+                        TL-CUENTA '/' TL-FECHA
+                ADD 1                       TO WS-TOTAL-SALTADOS
+                ADD TL-CUENTA               TO WS-HASH-SALTADO
+            ELSE
+                PERFORM POSTEA-TRANSACCION
+                PERFORM ESCRIBE-CHECKPOINT
+                ADD 1                       TO WS-TOTAL-PROCESADOS
+                ADD TL-CUENTA               TO WS-HASH-PROCESADO
+            END-IF.
+
+       POSTEA-TRANSACCION.
+            ADD 1                          TO CONTADOR-TRANSACCIONES.
+            ADD CORRESPONDING OP-A OF TRANLEDG-REC
+                            TO OP-A OF WS-TOTALES
+                ON SIZE ERROR
+                    DISPLAY '*** DESBORDE EN TOTALES ACUMULADOS - '
+                            'CUENTA/FECHA: ' TL-CUENTA '/' TL-FECHA
+                            ' - ABORTANDO ***'
+                    MOVE 16                 TO RETURN-CODE
+                    STOP RUN
+            END-ADD.
+            MOVE TL-CUENTA                 TO WS-ULTIMA-CUENTA-CKP.
+            MOVE TL-FECHA                  TO WS-ULTIMA-FECHA-CKP.
+
+       VERIFICA-TOTAL-ARCHIVO.
+      *    A second, independent read pass over TRANLEDG-FILE, entirely
+      *    separate from PROCESA-REGISTRO's loop -- counts/hashes/sums
+      *    every record regardless of how it was (or will be)
+      *    classified, so IMPRIME-RECONCILIACION has an externally
+      *    derived total to check WS-TOTALES against.
+            MOVE ZEROES                    TO WS-ARCHIVO-REGISTROS
+                                               WS-ARCHIVO-HASH.
+            INITIALIZE WS-ARCHIVO-TOTALES.
+            MOVE 'N'                       TO WS-TRAN-EOF-SW.
+
+            OPEN INPUT TRANLEDG-FILE.
+            IF WS-TRAN-STATUS = '00'
+                PERFORM UNTIL FIN-TRANSACCIONES
+                    READ TRANLEDG-FILE
+                        AT END
+                            SET FIN-TRANSACCIONES TO TRUE
+                        NOT AT END
+                            ADD 1             TO WS-ARCHIVO-REGISTROS
+                            ADD TL-CUENTA     TO WS-ARCHIVO-HASH
+                            ADD CORRESPONDING OP-A OF TRANLEDG-REC
+                                      TO OP-A OF WS-ARCHIVO-TOTALES
+                    END-READ
+                END-PERFORM
+                CLOSE TRANLEDG-FILE
+            END-IF.
+
+       LEE-CHECKPOINT-ANTERIOR.
+            MOVE ZEROES                    TO WS-ULTIMO-LEIDO-CKP
+                                               WS-ULTIMA-CUENTA-CKP
+                                               WS-ULTIMA-FECHA-CKP.
+            MOVE ZEROES                    TO CONTADOR-TRANSACCIONES.
+            INITIALIZE WS-TOTALES.
+
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKP-STATUS = '00'
+                READ CHECKPOINT-FILE
+                    NOT AT END
+                        IF CKP-ESTADO = 'P'
+                            MOVE CKP-ULTIMO-LEIDO  TO
+                                 WS-ULTIMO-LEIDO-CKP
+                            MOVE CKP-ULTIMA-CUENTA TO
+                                 WS-ULTIMA-CUENTA-CKP
+                            MOVE CKP-ULTIMA-FECHA  TO
+                                 WS-ULTIMA-FECHA-CKP
+                            MOVE CKP-CONTADOR      TO
+                                 CONTADOR-TRANSACCIONES
+                            MOVE OP-A OF CHECKPOINT-REC TO
+                                 OP-A OF WS-TOTALES
+                            DISPLAY '  REINICIANDO DESDE CHECKPOINT: '
+                                    WS-ULTIMO-LEIDO-CKP
+                                    ' REGISTROS LEIDOS, ULTIMA '
+                                    'TRANSACCION POSTEADA: '
+                                    WS-ULTIMA-CUENTA-CKP '/'
+                                    WS-ULTIMA-FECHA-CKP
+                        END-IF
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       ESCRIBE-CHECKPOINT.
+            MOVE 'P'                       TO CKP-ESTADO.
+            MOVE WS-TOTAL-LEIDOS             TO CKP-ULTIMO-LEIDO.
+            MOVE WS-ULTIMA-CUENTA-CKP       TO CKP-ULTIMA-CUENTA.
+            MOVE WS-ULTIMA-FECHA-CKP        TO CKP-ULTIMA-FECHA.
+            MOVE CONTADOR-TRANSACCIONES     TO CKP-CONTADOR.
+            MOVE OP-A OF WS-TOTALES         TO OP-A OF CHECKPOINT-REC.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+
+       MARCA-CHECKPOINT-COMPLETO.
+            MOVE 'C'                       TO CKP-ESTADO.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+
+       GENERA-EXTRACTO-GL.
+            INITIALIZE GL-REC.
+            ACCEPT WS-FECHA-EXTRACTO        FROM DATE YYYYMMDD.
+            MOVE WS-FECHA-EXTRACTO          TO GL-FECHA.
+            MOVE CONTADOR-TRANSACCIONES     TO GL-TRANSACCIONES.
+            MOVE BASE OF WS-TOTALES         TO GL-BASE.
+            MOVE SUM1 OF WS-TOTALES         TO GL-SUM1.
+            MOVE SUM2 OF WS-TOTALES         TO GL-SUM2.
+            MOVE SUM3 OF WS-TOTALES         TO GL-SUM3.
+            MOVE SUM4 OF WS-TOTALES         TO GL-SUM4.
+            OPEN OUTPUT GL-EXTRACT-FILE.
+            WRITE GL-REC.
+            CLOSE GL-EXTRACT-FILE.
+
+       IMPRIME-CONTROL-TOTAL.
+            DISPLAY ' '.
+            DISPLAY '----- CONTROL TOTAL DEL LOTE -----'.
+            DISPLAY 'TRANSACCIONES PROCESADAS: '
+                    CONTADOR-TRANSACCIONES.
+            DISPLAY 'BASE  TOTAL: ' BASE OF WS-TOTALES.
+            DISPLAY 'SUM1  TOTAL: ' SUM1 OF WS-TOTALES.
+            DISPLAY 'SUM2  TOTAL: ' SUM2 OF WS-TOTALES.
+            DISPLAY 'SUM3  TOTAL: ' SUM3 OF WS-TOTALES.
+            DISPLAY 'SUM4  TOTAL: ' SUM4 OF WS-TOTALES.
+
+       IMPRIME-RECONCILIACION.
+            DISPLAY ' '.
+            DISPLAY '----- RECONCILIACION DE CONTROL -----'.
+            DISPLAY 'REGISTROS LEIDOS DE TRANLEDG (ESTE RUN): '
+                    WS-TOTAL-LEIDOS.
+            DISPLAY 'REGISTROS POSTEADOS: '          WS-TOTAL-PROCESADOS.
+            DISPLAY 'REGISTROS SALTADOS (YA PROCESADOS): '
+                    WS-TOTAL-SALTADOS.
+            COMPUTE WS-HASH-CONTABILIZADO =
+                    WS-HASH-PROCESADO + WS-HASH-SALTADO.
+            DISPLAY 'REGISTROS EN TRANLEDG (CONTEO INDEPENDIENTE): '
+                    WS-ARCHIVO-REGISTROS.
+            DISPLAY 'HASH DE CUENTAS POSTEADO+SALTADO: '
+                    WS-HASH-CONTABILIZADO.
+            DISPLAY 'HASH DE CUENTAS (CONTEO INDEPENDIENTE): '
+                    WS-ARCHIVO-HASH.
+            DISPLAY 'SUM3 TOTAL POSTEADO: ' SUM3 OF WS-TOTALES
+                    ' / SUM3 TOTAL INDEPENDIENTE: '
+                    SUM3 OF WS-ARCHIVO-TOTALES.
+            DISPLAY 'SUM4 TOTAL POSTEADO: ' SUM4 OF WS-TOTALES
+                    ' / SUM4 TOTAL INDEPENDIENTE: '
+                    SUM4 OF WS-ARCHIVO-TOTALES.
+      *    Compares WS-TOTALES (built only from records this program
+      *    actually decided to post, across every run since the last
+      *    completed job) against VERIFICA-TOTAL-ARCHIVO's independent
+      *    second pass over the whole file -- a real check, not a
+      *    tautology, since the two totals come from different code
+      *    paths and would diverge if a legitimate transaction were
+      *    ever wrongly skipped or double-posted.
+            IF WS-ARCHIVO-REGISTROS = WS-TOTAL-PROCESADOS
+                                     + WS-TOTAL-SALTADOS
+               AND WS-ARCHIVO-HASH = WS-HASH-CONTABILIZADO
+               AND OP-A OF WS-ARCHIVO-TOTALES = OP-A OF WS-TOTALES
+                DISPLAY 'RECONCILIACION: OK - NINGUN REGISTRO '
+                        'PERDIDO NI DUPLICADO'
+            ELSE
+                DISPLAY '*** RECONCILIACION FALLIDA: REVISAR LOTE - '
+                        'POSIBLE REGISTRO PERDIDO O DUPLICADO ***'
+            END-IF.
