@@ -12,9 +12,22 @@
       *                                                               *
       *****************************************************************
        ID DIVISION.
-       PROGRAM-ID. EXM12.
+       PROGRAM-ID. EXM13.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPCION-FILE ASSIGN TO "EXM13EXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPCION-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPCION-FILE.
+        01 EXCEPCION-REC.
+           02 EX-EJEMPLO              PIC X(10).
+           02 EX-MOTIVO               PIC X(40).
+
        WORKING-STORAGE SECTION.
         01 VARIABLES.
            02 PARTES.
@@ -22,10 +35,20 @@
               03 PARTE-2           PIC X(20).
               03 PARTE-3           PIC X(20).
         77 TEXTO                   PIC X(60).
+        01 WS-EXCEPCION-STATUS       PIC X(02) VALUE '00'.
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'.
+
+            OPEN OUTPUT EXCEPCION-FILE.
+            IF WS-EXCEPCION-STATUS NOT = '00'
+                DISPLAY '*** NO SE PUDO ABRIR EXCEPCION-FILE - STATUS: '
+                        WS-EXCEPCION-STATUS ' ***'
+                MOVE 16                      TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
             DISPLAY '  EJEMPLO 1: '.
             MOVE 'HOLA'                     TO PARTE-1.
             MOVE 'DESDE'                    TO PARTE-2.
@@ -34,7 +57,12 @@
             STRING PARTE-1
                    PARTE-2
                    PARTE-3
-            DELIMITED BY SIZE             INTO TEXTO.
+            DELIMITED BY SIZE             INTO TEXTO
+            ON OVERFLOW
+                MOVE 'EJEMPLO 1'             TO EX-EJEMPLO
+                MOVE 'STRING OVERFLOW'       TO EX-MOTIVO
+                PERFORM ESCRIBE-EXCEPCION
+            END-STRING.
 
             DISPLAY TEXTO.
 
@@ -47,7 +75,12 @@
             STRING PARTE-1
                    PARTE-2
                    PARTE-3
-            DELIMITED BY '*'              INTO TEXTO.
+            DELIMITED BY '*'              INTO TEXTO
+            ON OVERFLOW
+                MOVE 'EJEMPLO 2'             TO EX-EJEMPLO
+                MOVE 'STRING OVERFLOW'       TO EX-MOTIVO
+                PERFORM ESCRIBE-EXCEPCION
+            END-STRING.
 
             DISPLAY TEXTO.
 
@@ -63,6 +96,19 @@
                    PARTE-2 DELIMITED BY SPACE
                    ' '     DELIMITED BY SIZE
                    PARTE-3 DELIMITED BY SPACE
-                                          INTO TEXTO.
+                                          INTO TEXTO
+            ON OVERFLOW
+                MOVE 'EJEMPLO 3'             TO EX-EJEMPLO
+                MOVE 'STRING OVERFLOW'       TO EX-MOTIVO
+                PERFORM ESCRIBE-EXCEPCION
+            END-STRING.
 
             DISPLAY TEXTO.
+
+            CLOSE EXCEPCION-FILE.
+
+            STOP RUN.
+
+       ESCRIBE-EXCEPCION.
+            WRITE EXCEPCION-REC.
+            DISPLAY '  *** STRING OVERFLOW - VER EXM13EXC.DAT ***'.
