@@ -10,100 +10,173 @@
       * For any comment, suggestion or similar, you can reach me via  *
       * mail on "doscar.sole@gmail.com"                               *
       *                                                               *
+      *****************************************************************
+      * req038: the SUBTRACT SUM3 ON SIZE ERROR below is the shop's    *
+      * reject-and-log standard (also now applied to EXM7/EXM8) -- the *
+      * SUM1/SUM2 SUBTRACTs and the final GIVING SUBTRACT previously   *
+      * had no ON SIZE ERROR at all, so they now get it too.           *
+      * req044: the range-validation request against EXM8/EXM9 only    *
+      * has something to add in EXM8 -- EXM9 has no cross-group MOVE   *
+      * or ADD CORRESPONDING (its SUBTRACTs are field-by-field and     *
+      * already ON SIZE ERROR-guarded per req038), so there is no      *
+      * unguarded MOVE here for a range check to sit in front of.       *
+      * req049: OP-B/OP-D's SUB5 fields each carried their own ad hoc   *
+      * PICTURE (9(09)V9 vs 9(09), no decimal) -- both now COPY the     *
+      * shared copybooks/moneda.cpy currency standard instead.          *
       *****************************************************************
        ID DIVISION.
        PROGRAM-ID. EXM9.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "EXM9REJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-FILE.
+        01 REJECT-REC.
+           02 RJ-ID-TRANSACCION       PIC 9(06).
+           02 RJ-CAMPO                PIC X(10).
+           02 RJ-VALOR-A               PIC 9(09).
+           02 RJ-VALOR-C               PIC 9(09).
+           02 RJ-MOTIVO                PIC X(40).
+
        WORKING-STORAGE SECTION.
+        01 WS-REJECT-STATUS           PIC X(02) VALUE '00'.
+        01 ID-TRANSACCION              PIC 9(06) VALUE 900001.
         01 VARIABLES.
            02 OPERACION-1.
-              03 OP-A.
-                 04 BASE                PIC 9(01).
-                 04 SUB1                PIC 9(02).
-                 04 SUB2                PIC 9(02).
-                 04 SUB3                PIC 9(09).
-                 04 SUB4                PIC 9(09).
+              COPY "operacion.cpy"
+                  REPLACING ==01 OP-A== BY ==03 OP-A==
+                            ==02 BASE== BY ==04 BASE==
+                            ==02 SUM1== BY ==04 SUM1==
+                            ==02 SUM2== BY ==04 SUM2==
+                            ==02 SUM3== BY ==04 SUM3==
+                            ==02 SUM4== BY ==04 SUM4==.
               03 OP-B.
-                 04 SUB5                PIC 9(09)V9.
+                 COPY "moneda.cpy"
+                     REPLACING ==01 MONTO== BY ==04 SUB5==.
            02 OPERACION-2.
-              03 OP-C.
-                 04 BASE                PIC 9(01).
-                 04 SUB1                PIC 9(02).
-                 04 SUB2                PIC 9(02).
-                 04 SUB3                PIC 9(09).
-                 04 SUB4                PIC 9(09).
+              COPY "operacion.cpy"
+                  REPLACING ==01 OP-A== BY ==03 OP-C==
+                            ==02 BASE== BY ==04 BASE==
+                            ==02 SUM1== BY ==04 SUM1==
+                            ==02 SUM2== BY ==04 SUM2==
+                            ==02 SUM3== BY ==04 SUM3==
+                            ==02 SUM4== BY ==04 SUM4==.
               03 OP-D.
-                 04 SUB5                PIC 9(09).
+                 COPY "moneda.cpy"
+                     REPLACING ==01 MONTO== BY ==04 SUB5==.
 
        PROCEDURE DIVISION.
-       MAINLINE.       
+       MAINLINE.
             DISPLAY 'INICIO DEL PROGRAMA'.
 
-            MOVE 10                     TO SUB1 OF OP-A.
-            MOVE 11                     TO SUB1 OF OP-C.
-            MOVE 20                     TO SUB2 OF OP-A.
-            MOVE 05                     TO SUB2 OF OP-C.
-            MOVE 27                     TO SUB3 OF OP-A.
-            MOVE 01                     TO SUB3 OF OP-C.
-            MOVE 05                     TO SUB4 OF OP-A.
-            MOVE 15                     TO SUB4 OF OP-C.
+            OPEN OUTPUT REJECT-FILE.
+
+            MOVE 10                     TO SUM1 OF OP-A.
+            MOVE 11                     TO SUM1 OF OP-C.
+            MOVE 20                     TO SUM2 OF OP-A.
+            MOVE 05                     TO SUM2 OF OP-C.
+            MOVE 27                     TO SUM3 OF OP-A.
+            MOVE 01                     TO SUM3 OF OP-C.
+            MOVE 05                     TO SUM4 OF OP-A.
+            MOVE 15                     TO SUM4 OF OP-C.
 
             DISPLAY 'VALORES INICIALES-1: '
                     BASE OF OPERACION-1
-                    ' ' 
-                    SUB1 OF OPERACION-1
                     ' '
-                    SUB2 OF OPERACION-1
+                    SUM1 OF OPERACION-1
+                    ' '
+                    SUM2 OF OPERACION-1
                     ' '
-                    SUB3 OF OPERACION-1
+                    SUM3 OF OPERACION-1
                     ' '
-                    SUB4 OF OPERACION-1
+                    SUM4 OF OPERACION-1
                     ' '
                     SUB5 OF OPERACION-1.
 
             DISPLAY 'VALORES INICIALES-2: '
                     BASE OF OPERACION-2
-                    ' ' 
-                    SUB1 OF OPERACION-2
                     ' '
-                    SUB2 OF OPERACION-2
+                    SUM1 OF OPERACION-2
+                    ' '
+                    SUM2 OF OPERACION-2
                     ' '
-                    SUB3 OF OPERACION-2
+                    SUM3 OF OPERACION-2
                     ' '
-                    SUB4 OF OPERACION-2
+                    SUM4 OF OPERACION-2
                     ' '
                     SUB5 OF OPERACION-2.
 
-            SUBTRACT SUB1 OF OP-A     FROM SUB1 OF OP-C.
-            SUBTRACT SUB2 OF OP-A     FROM SUB2 OF OP-C.
-            SUBTRACT SUB3 OF OP-A     FROM SUB3 OF OP-C
-            ON SIZE ERROR DISPLAY 'ERROR!'.
-            SUBTRACT SUB4 OF OP-A     FROM SUB4 OF OP-C
-            GIVING SUB5 OF OP-B.
+            SUBTRACT SUM1 OF OP-A     FROM SUM1 OF OP-C
+            ON SIZE ERROR
+                MOVE 'SUM1'              TO RJ-CAMPO
+                MOVE SUM1 OF OP-A        TO RJ-VALOR-A
+                MOVE SUM1 OF OP-C        TO RJ-VALOR-C
+                MOVE 'SUBTRACT ON SIZE ERROR' TO RJ-MOTIVO
+                PERFORM ESCRIBE-RECHAZO
+            END-SUBTRACT.
+            SUBTRACT SUM2 OF OP-A     FROM SUM2 OF OP-C
+            ON SIZE ERROR
+                MOVE 'SUM2'              TO RJ-CAMPO
+                MOVE SUM2 OF OP-A        TO RJ-VALOR-A
+                MOVE SUM2 OF OP-C        TO RJ-VALOR-C
+                MOVE 'SUBTRACT ON SIZE ERROR' TO RJ-MOTIVO
+                PERFORM ESCRIBE-RECHAZO
+            END-SUBTRACT.
+            SUBTRACT SUM3 OF OP-A     FROM SUM3 OF OP-C
+            ON SIZE ERROR
+                MOVE 'SUM3'              TO RJ-CAMPO
+                MOVE SUM3 OF OP-A        TO RJ-VALOR-A
+                MOVE SUM3 OF OP-C        TO RJ-VALOR-C
+                MOVE 'SUBTRACT ON SIZE ERROR' TO RJ-MOTIVO
+                PERFORM ESCRIBE-RECHAZO
+            END-SUBTRACT.
+            SUBTRACT SUM4 OF OP-A     FROM SUM4 OF OP-C
+            GIVING SUB5 OF OP-B
+            ON SIZE ERROR
+                MOVE 'SUM4'              TO RJ-CAMPO
+                MOVE SUM4 OF OP-A        TO RJ-VALOR-A
+                MOVE SUM4 OF OP-C        TO RJ-VALOR-C
+                MOVE 'SUBTRACT GIVING SIZE ERROR' TO RJ-MOTIVO
+                PERFORM ESCRIBE-RECHAZO
+            END-SUBTRACT.
 
             DISPLAY 'VALORES FINALES-1: '
                     BASE OF OPERACION-1
-                    ' ' 
-                    SUB1 OF OPERACION-1
                     ' '
-                    SUB2 OF OPERACION-1
+                    SUM1 OF OPERACION-1
                     ' '
-                    SUB3 OF OPERACION-1
+                    SUM2 OF OPERACION-1
                     ' '
-                    SUB4 OF OPERACION-1
+                    SUM3 OF OPERACION-1
+                    ' '
+                    SUM4 OF OPERACION-1
                     ' '
                     SUB5 OF OPERACION-1.
 
             DISPLAY 'VALORES FINALES-2: '
                     BASE OF OPERACION-2
-                    ' ' 
-                    SUB1 OF OPERACION-2
                     ' '
-                    SUB2 OF OPERACION-2
+                    SUM1 OF OPERACION-2
+                    ' '
+                    SUM2 OF OPERACION-2
                     ' '
-                    SUB3 OF OPERACION-2
+                    SUM3 OF OPERACION-2
                     ' '
-                    SUB4 OF OPERACION-2
+                    SUM4 OF OPERACION-2
                     ' '
                     SUB5 OF OPERACION-2.
+
+            CLOSE REJECT-FILE.
+
+            STOP RUN.
+
+       ESCRIBE-RECHAZO.
+            MOVE ID-TRANSACCION       TO RJ-ID-TRANSACCION.
+            WRITE REJECT-REC.
+            ADD 1                     TO ID-TRANSACCION.
