@@ -10,34 +10,178 @@
       * For any comment, suggestion or similar, you can reach me via  *
       * mail on "doscar.sole@gmail.com"                               *
       *                                                               *
+      * req043: MOSTRAR-EMPLEADO now CALLs EXMDOW to show which day of *
+      * the week F-NACIMIENTO fell on, so the birthday-card scheduling *
+      * this report already flags (CUMPLE-EN-MES-ACTUAL) can tell if  *
+      * the actual date lands on a weekend.                            *
       *****************************************************************
        ID DIVISION.
        PROGRAM-ID. EXM2.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONA-FILE ASSIGN TO "PERSONA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-EMPLEADO
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO "EXM2.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONA-FILE.
+           COPY "persona.cpy".
+
+       FD  REPORTE-FILE.
+        01 LINEA-REPORTE              PIC X(80).
+
        WORKING-STORAGE SECTION.
-        01 PERSONA.
-           02 NOMBRE-COMPLETO.
-              03 NOMBRE                 PIC X(10) VALUE 'NOMBRE'.
-              03 P-APELLIDO             PIC X(10) VALUE 'APELLIDO1'.
-           02 F-NACIMIENTO.
-              03 DIA                    PIC 9(02) VALUE 25.
-              03 FILLER                 PIC X(01) VALUE '/'.
-              03 MES                    PIC 9(02) VALUE 11.
-              03 FILLER                 PIC X(01) VALUE '/'.
-              03 ANYO                   PIC 9(04) VALUE 1990.
-        77 CONTADOR-2                   PIC 9(10) VALUE 987654321.
+        01 WS-FILE-STATUS             PIC X(02) VALUE '00'.
+        01 WS-REPORTE-STATUS          PIC X(02) VALUE '00'.
+        01 WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88 FIN-FICHERO                        VALUE 'Y'.
+        01 CONTADOR-EMPLEADOS         PIC 9(06) VALUE ZEROES.
+        01 HOY.
+           02 FECHA-HOY.
+              03 ANYO-HOY             PIC 9(04).
+              03 MES-HOY              PIC 9(02).
+              03 DIA-HOY              PIC 9(02).
+           02 FILLER                  PIC X(18).
+        01 EDAD-EMPLEADO              PIC 9(03) VALUE ZEROES.
+        01 CUMPLE-SW                  PIC X(01) VALUE 'N'.
+           88 CUMPLE-EN-MES-ACTUAL              VALUE 'Y'.
+        01 WS-NOMBRE-FORMATEADO       PIC X(50).
+        01 WS-APELLIDO-FORMATEADO     PIC X(50).
+        01 WS-LINEAS-POR-PAGINA       PIC 9(02) VALUE 20.
+        01 WS-LINEAS-EN-PAGINA        PIC 9(02) VALUE ZEROES.
+        01 WS-NUMERO-PAGINA           PIC 9(04) VALUE ZEROES.
+        01 WS-DIA-SEMANA-NAC          PIC 9(01) VALUE ZEROES.
+        01 WS-NOMBRE-DIA-NAC          PIC X(09) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       MAINLINE.       
-            DISPLAY 'INICIO DEL PROGRAMA' LINE 1 COL 1 BELL.
-            DISPLAY ' '.
-            DISPLAY 'TE LLAMAS: '         LINE 5 COL 3.
-            DISPLAY 'TE APELLIDAS: '      LINE 7 COL 3.
-            DISPLAY 'NACISTE EL: '        LINE 9 COL 3
-                    F-NACIMIENTO          LINE 9 COL 30.
-            DISPLAY NOMBRE                LINE 5 COL 30.
-            DISPLAY P-APELLIDO            LINE 7 COL 30.
-            DISPLAY 'FIN DEL PROGRAMA'    LINE 11 BELL.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            MOVE FUNCTION CURRENT-DATE TO HOY.
+
+            OPEN INPUT PERSONA-FILE.
+            IF WS-FILE-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR PERSONA.DAT - STATUS: '
+                        WS-FILE-STATUS
+                GO TO FIN-MAINLINE
+            END-IF.
+
+            OPEN OUTPUT REPORTE-FILE.
 
+            PERFORM UNTIL FIN-FICHERO
+                READ PERSONA-FILE NEXT RECORD
+                    AT END
+                        SET FIN-FICHERO         TO TRUE
+                    NOT AT END
+                        PERFORM MOSTRAR-EMPLEADO
+                        ADD 1 TO CONTADOR-EMPLEADOS
+                END-READ
+            END-PERFORM.
+
+            CLOSE PERSONA-FILE.
+
+            PERFORM IMPRIME-TOTAL-FINAL.
+            CLOSE REPORTE-FILE.
+
+            DISPLAY 'TOTAL DE EMPLEADOS LISTADOS: '
+                    CONTADOR-EMPLEADOS.
+            DISPLAY 'FIN DEL PROGRAMA - VER EXM2.PRT'.
+
+       FIN-MAINLINE.
             STOP RUN.
+
+       MOSTRAR-EMPLEADO.
+            MOVE NOMBRE                   TO WS-NOMBRE-FORMATEADO.
+            CALL 'EXMPCASE' USING WS-NOMBRE-FORMATEADO.
+            MOVE P-APELLIDO                TO WS-APELLIDO-FORMATEADO.
+            CALL 'EXMPCASE' USING WS-APELLIDO-FORMATEADO.
+            PERFORM CALCULA-EDAD-Y-CUMPLE.
+
+            CALL 'EXMDOW' USING DIA OF F-NACIMIENTO
+                                 MES OF F-NACIMIENTO
+                                 ANYO OF F-NACIMIENTO
+                                 WS-DIA-SEMANA-NAC
+                                 WS-NOMBRE-DIA-NAC.
+
+            IF WS-LINEAS-EN-PAGINA = 0
+               OR WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA
+                PERFORM IMPRIME-CABECERA
+            END-IF.
+
+            MOVE SPACES                    TO LINEA-REPORTE.
+            STRING ID-EMPLEADO ' '
+                   WS-NOMBRE-FORMATEADO(1:10) ' '
+                   WS-APELLIDO-FORMATEADO(1:10) ' '
+                   F-NACIMIENTO ' (' WS-NOMBRE-DIA-NAC ')'
+                   ' EDAD:' EDAD-EMPLEADO
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+            END-STRING.
+            WRITE LINEA-REPORTE.
+            ADD 1                           TO WS-LINEAS-EN-PAGINA.
+
+            IF CUMPLE-EN-MES-ACTUAL
+                MOVE SPACES                  TO LINEA-REPORTE
+                STRING '     *** CUMPLE ANYOS ESTE MES - ENVIAR'
+                       ' TARJETA ***'
+                       DELIMITED BY SIZE INTO LINEA-REPORTE
+                END-STRING
+                WRITE LINEA-REPORTE
+                ADD 1                        TO WS-LINEAS-EN-PAGINA
+            END-IF.
+
+       IMPRIME-CABECERA.
+            ADD 1                           TO WS-NUMERO-PAGINA.
+            MOVE ZEROES                     TO WS-LINEAS-EN-PAGINA.
+
+            MOVE SPACES                     TO LINEA-REPORTE.
+            STRING 'LISTADO DE PERSONAL'
+                   '                         PAGINA: '
+                   WS-NUMERO-PAGINA
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+            END-STRING.
+            WRITE LINEA-REPORTE.
+
+            MOVE SPACES                     TO LINEA-REPORTE.
+            WRITE LINEA-REPORTE.
+
+            MOVE SPACES                     TO LINEA-REPORTE.
+            STRING 'EMPLEADO   NOMBRE      APELLIDO    '
+                   'NACIMIENTO    EDAD'
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+            END-STRING.
+            WRITE LINEA-REPORTE.
+
+            MOVE SPACES                     TO LINEA-REPORTE.
+            WRITE LINEA-REPORTE.
+
+       IMPRIME-TOTAL-FINAL.
+            MOVE SPACES                     TO LINEA-REPORTE.
+            WRITE LINEA-REPORTE.
+            MOVE SPACES                     TO LINEA-REPORTE.
+            STRING 'TOTAL DE EMPLEADOS LISTADOS: ' CONTADOR-EMPLEADOS
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+            END-STRING.
+            WRITE LINEA-REPORTE.
+
+       CALCULA-EDAD-Y-CUMPLE.
+      *    EDAD = anyos transcurridos, restando 1 si el cumpleanyos
+      *    de este anyo todavia no ha llegado (MES/DIA de hoy por
+      *    delante del MES/DIA de nacimiento).
+            COMPUTE EDAD-EMPLEADO = ANYO-HOY - ANYO.
+            IF MES-HOY < MES
+               OR (MES-HOY = MES AND DIA-HOY < DIA)
+                SUBTRACT 1 FROM EDAD-EMPLEADO
+            END-IF.
+
+            MOVE 'N' TO CUMPLE-SW.
+            IF MES = MES-HOY
+                SET CUMPLE-EN-MES-ACTUAL TO TRUE
+            END-IF.
