@@ -0,0 +1,131 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXM26 - archive/purge for RUNLOG.DAT, the run-history audit   *
+      * file EXMRUNLG appends to.  Nothing manages its growth today,  *
+      * so this reads every RUNLOG-REC, computes a retention cutoff   *
+      * date (today minus WS-RETENCION-DIAS, via FUNCTION INTEGER-OF- *
+      * DATE/DATE-OF-INTEGER), and splits the file in two: records    *
+      * older than the cutoff go to RUNLOGH.DAT (the history file,    *
+      * opened EXTEND so older purge runs accumulate there), and      *
+      * records still inside the retention window go to RUNLOGN.DAT.  *
+      * Same as EXM21's GL extract documents its downstream GL-upload *
+      * consumer without doing the upload itself, the actual swap of  *
+      * RUNLOGN.DAT over RUNLOG.DAT for the next EXMRUNLG run is an   *
+      * ops/JCL step (a REPRO-style file replace), not something this *
+      * program does to its own still-open input file.                *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXM26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+           SELECT HISTORIA-FILE ASSIGN TO "RUNLOGH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORIA-STATUS.
+           SELECT ACTIVO-FILE ASSIGN TO "RUNLOGN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACTIVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-FILE.
+           COPY "runlog.cpy".
+
+       FD  HISTORIA-FILE.
+        01 HISTORIA-REC               PIC X(28).
+
+       FD  ACTIVO-FILE.
+        01 ACTIVO-REC                 PIC X(28).
+
+       WORKING-STORAGE SECTION.
+        01 WS-RUNLOG-STATUS           PIC X(02) VALUE '00'.
+        01 WS-HISTORIA-STATUS         PIC X(02) VALUE '00'.
+        01 WS-ACTIVO-STATUS           PIC X(02) VALUE '00'.
+        01 WS-RUNLOG-EOF-SW           PIC X(01) VALUE 'N'.
+           88 FIN-RUNLOG                         VALUE 'Y'.
+        01 WS-RETENCION-DIAS          PIC 9(04) VALUE 90.
+        01 WS-FECHA-HOY                PIC 9(08).
+        01 WS-INTEGER-HOY              PIC 9(08).
+        01 WS-INTEGER-CUTOFF           PIC 9(08).
+        01 WS-FECHA-CUTOFF             PIC 9(08).
+        01 WS-TOTAL-LEIDOS             PIC 9(06) VALUE ZEROES.
+        01 WS-TOTAL-ARCHIVADOS         PIC 9(06) VALUE ZEROES.
+        01 WS-TOTAL-RETENIDOS          PIC 9(06) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            DISPLAY 'INICIO DEL PROGRAMA'.
+
+            PERFORM CALCULA-FECHA-CORTE.
+
+            OPEN INPUT RUNLOG-FILE.
+            IF WS-RUNLOG-STATUS NOT = '00'
+                DISPLAY 'NO SE PUDO ABRIR RUNLOG.DAT - STATUS: '
+                        WS-RUNLOG-STATUS
+                GO TO FIN-MAINLINE
+            END-IF.
+
+            OPEN EXTEND HISTORIA-FILE.
+            IF WS-HISTORIA-STATUS = '05' OR WS-HISTORIA-STATUS = '35'
+                OPEN OUTPUT HISTORIA-FILE
+            END-IF.
+            OPEN OUTPUT ACTIVO-FILE.
+
+            PERFORM UNTIL FIN-RUNLOG
+                READ RUNLOG-FILE
+                    AT END
+                        SET FIN-RUNLOG      TO TRUE
+                    NOT AT END
+                        PERFORM PROCESA-REGISTRO
+                END-READ
+            END-PERFORM.
+
+            CLOSE RUNLOG-FILE.
+            CLOSE HISTORIA-FILE.
+            CLOSE ACTIVO-FILE.
+
+            DISPLAY 'FECHA DE CORTE DE RETENCION: ' WS-FECHA-CUTOFF.
+            DISPLAY 'TOTAL REGISTROS LEIDOS: '      WS-TOTAL-LEIDOS.
+            DISPLAY 'TOTAL ARCHIVADOS A HISTORIA: '
+                    WS-TOTAL-ARCHIVADOS.
+            DISPLAY 'TOTAL RETENIDOS (ACTIVOS): '
+                    WS-TOTAL-RETENIDOS.
+
+       FIN-MAINLINE.
+            STOP RUN.
+
+       CALCULA-FECHA-CORTE.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+            COMPUTE WS-INTEGER-HOY =
+                    FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY).
+            COMPUTE WS-INTEGER-CUTOFF =
+                    WS-INTEGER-HOY - WS-RETENCION-DIAS.
+            COMPUTE WS-FECHA-CUTOFF =
+                    FUNCTION DATE-OF-INTEGER(WS-INTEGER-CUTOFF).
+
+       PROCESA-REGISTRO.
+            ADD 1                        TO WS-TOTAL-LEIDOS.
+            IF RL-FECHA < WS-FECHA-CUTOFF
+                MOVE RUNLOG-REC           TO HISTORIA-REC
+                WRITE HISTORIA-REC
+                ADD 1                     TO WS-TOTAL-ARCHIVADOS
+            ELSE
+                MOVE RUNLOG-REC           TO ACTIVO-REC
+                WRITE ACTIVO-REC
+                ADD 1                     TO WS-TOTAL-RETENIDOS
+            END-IF.
