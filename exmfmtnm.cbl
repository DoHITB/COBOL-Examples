@@ -0,0 +1,63 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMFMTNM - name-format module.  Given the individual name     *
+      * fields from NOMBRE-CASTELLANO (EXM4/EXM5) and a locale switch, *
+      * returns the requested layout (full Spanish name, or short     *
+      * American name) so callers stop duplicating the group MOVE.    *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMFMTNM.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+        01 LK-LOCALE                  PIC X(01).
+           88 LK-CASTELLANO                     VALUE 'C'.
+           88 LK-AMERICANO                      VALUE 'A'.
+        01 LK-NOMBRE                  PIC X(10).
+        01 LK-S-NOMBRE                PIC X(10).
+        01 LK-P-APELLIDO              PIC X(10).
+        01 LK-S-APELLIDO              PIC X(10).
+        01 LK-NOMBRE-FORMATEADO       PIC X(42).
+
+       PROCEDURE DIVISION USING LK-LOCALE
+                                LK-NOMBRE
+                                LK-S-NOMBRE
+                                LK-P-APELLIDO
+                                LK-S-APELLIDO
+                                LK-NOMBRE-FORMATEADO.
+       MAINLINE.
+            MOVE SPACES                     TO LK-NOMBRE-FORMATEADO.
+
+            EVALUATE TRUE
+                WHEN LK-CASTELLANO
+                    STRING LK-NOMBRE     DELIMITED BY SPACE
+                           ' '           DELIMITED BY SIZE
+                           LK-S-NOMBRE   DELIMITED BY SPACE
+                           ' '           DELIMITED BY SIZE
+                           LK-P-APELLIDO DELIMITED BY SPACE
+                           ' '           DELIMITED BY SIZE
+                           LK-S-APELLIDO DELIMITED BY SPACE
+                    INTO LK-NOMBRE-FORMATEADO
+                WHEN LK-AMERICANO
+                    STRING LK-NOMBRE     DELIMITED BY SPACE
+                           ' '           DELIMITED BY SIZE
+                           LK-P-APELLIDO DELIMITED BY SPACE
+                    INTO LK-NOMBRE-FORMATEADO
+                WHEN OTHER
+                    MOVE 'INVALID LOCALE' TO LK-NOMBRE-FORMATEADO
+            END-EVALUATE.
+
+            GOBACK.
