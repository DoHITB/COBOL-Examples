@@ -0,0 +1,71 @@
+      *****************************************************************
+      *                                                               *
+      * This software have been developed under GNU GPL v3 License.   *
+      *   That means, no closed distribution of this software is      *
+      *   allowed.                                                    *
+      *                                                               *
+      * Please refer to the License text here:                        *
+      *   https://www.gnu.org/licenses/gpl-3.0.txt                    *
+      *                                                               *
+      * For any comment, suggestion or similar, you can reach me via  *
+      * mail on "doscar.sole@gmail.com"                               *
+      *                                                               *
+      *****************************************************************
+      * EXMCKDGR - fast MOD-11 check-digit module.  Same result as     *
+      * EXMCKDG, but instead of re-DIVIDEing BASE by 10 nine times     *
+      * (a full decimal division per digit), it moves BASE to an      *
+      * alphanumeric picture, REVERSEs it, and walks the reversed      *
+      * string with reference modification to pull one character per  *
+      * position.  For a multi-million-row nightly check-digit pass,  *
+      * that is nine single-character substring reads instead of nine *
+      * decimal divisions.                                            *
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EXMCKDGR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-BASE-ALFA                PIC X(09).
+        01 WS-BASE-INVERTIDA           PIC X(09).
+        01 WS-DIGITO-CHAR              PIC X(01).
+        01 WS-DIGITO                   PIC 9(01).
+        01 WS-PESO                     PIC 9(01).
+        01 WS-SUMA                     PIC 9(04).
+        01 WS-RESTO                    PIC 9(02).
+        01 WS-DV                       PIC 9(02).
+        01 WS-INDICE                   PIC 9(02).
+
+       LINKAGE SECTION.
+        01 LK-BASE                     PIC 9(09).
+        01 LK-DIGITO-VERIFICADOR       PIC 9(01).
+
+       PROCEDURE DIVISION USING LK-BASE LK-DIGITO-VERIFICADOR.
+       MAINLINE.
+            MOVE LK-BASE                TO WS-BASE-ALFA.
+            MOVE FUNCTION REVERSE(WS-BASE-ALFA)
+                                        TO WS-BASE-INVERTIDA.
+
+            MOVE 0                      TO WS-SUMA.
+            MOVE 2                      TO WS-PESO.
+
+            PERFORM VARYING WS-INDICE FROM 1 BY 1
+                    UNTIL WS-INDICE > 9
+                MOVE WS-BASE-INVERTIDA(WS-INDICE:1)
+                                        TO WS-DIGITO-CHAR
+                COMPUTE WS-DIGITO = FUNCTION NUMVAL(WS-DIGITO-CHAR)
+                COMPUTE WS-SUMA = WS-SUMA + (WS-DIGITO * WS-PESO)
+                ADD 1                   TO WS-PESO
+                IF WS-PESO > 7
+                    MOVE 2              TO WS-PESO
+                END-IF
+            END-PERFORM.
+
+            COMPUTE WS-RESTO = FUNCTION MOD(WS-SUMA, 11).
+            COMPUTE WS-DV = 11 - WS-RESTO.
+            IF WS-DV > 9
+                MOVE 0                  TO WS-DV
+            END-IF.
+
+            MOVE WS-DV                  TO LK-DIGITO-VERIFICADOR.
+
+            GOBACK.
